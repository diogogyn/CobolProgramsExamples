@@ -1,35 +1,482 @@
-       identification division.
-       program-id.vendas.
-       author.Diogo
-       environment division.
-       data division.
-       working-storage section.
-       77 nome           pic x(30) values spaces.
-       77 totalvendas    pic 9(3),9(3)v9(2) values zeros.
-       77 entra          pic x values spaces.
-       77 comissao       pic 9,999 values zeros
-       77 valorcomissao  pic 9(6).9(3) values zeros.
-       procedure division.
-       inicio.
-       display erase
-       display "Calculo da comissÆo do vendedor" at 0524
-       display "Vendedor: " at 1010
-       display "Vendas: " at 1110
-       accept nome at 1020
-       accept totalvendas at 1120
-       evaluate totalvendas
-         when >0 and <=100
-           move 0 to comissao
-         when >100 and <=1000
-           move 0.02 to comissao
-         when >1000 and <=2000
-           move 0.025 to comissao
-         when other
-           move 0.003 to comissao
-       end-evaluate
-       compute valorcomssao=totalvendas*comissao
-
-
-
-       stop run.
-
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. vendas.
+       author. Diogo.
+       installation. calculo de comissao de vendedores.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Reescrito para ler as vendas de um       *
+      *                    arquivo de transacoes (VENDAS.DAT) em    *
+      *                    vez de um unico ACCEPT por execucao, e   *
+      *                    para acumular comissao por vendedor em   *
+      *                    um mestre indexado (VENDEDOR.DAT) que    *
+      *                    carrega o total ano-a-data adiante de    *
+      *                    um periodo de apuracao para o seguinte.  *
+      *                    Corrigida a faixa de comissao maxima     *
+      *                    (0,3% estava abaixo da faixa anterior)   *
+      *                    e acrescentadas faixas intermediarias.   *
+      * 09/08/2026 EQP     A comissao do periodo no demonstrativo   *
+      *                    passou a ser formatada pela subrotina    *
+      *                    CURRFMT, a mesma usada em teste, em vez  *
+      *                    de uma PICTURE local.                    *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+         decimal-point is comma.
+       input-output section.
+       file-control.
+           select venda-transacao assign to "VENDAS"
+               organization is line sequential
+               file status is vnd-status-venda.
+
+           select vendedor-mestre assign to "VENDEDOR"
+               organization is indexed
+               access mode is dynamic
+               record key is vdr-codigo
+               file status is vnd-status-vendedor.
+
+           select ordenacao-vendedores assign to "VDRSORT".
+
+           select comissao-relatorio assign to "COMISSAO.RPT"
+               organization is line sequential
+               file status is vnd-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  venda-transacao.
+           copy VENDREC.
+
+       fd  vendedor-mestre.
+           copy VDRREC.
+
+       sd  ordenacao-vendedores.
+       01  srt-registro.
+           05  srt-comissao          pic 9(07)v99.
+           05  srt-codigo            pic 9(05).
+           05  srt-nome              pic x(30).
+           05  srt-vendas-periodo    pic 9(09)v99.
+
+       fd  comissao-relatorio.
+       01  linha-relatorio           pic x(120).
+
+       working-storage section.
+
+       77  vnd-status-venda     pic x(02) value spaces.
+       77  vnd-status-vendedor  pic x(02) value spaces.
+           88  vnd-vendedor-ok         value "00".
+       77  vnd-status-relat     pic x(02) value spaces.
+       77  vnd-fim-vendas       pic x value "N".
+           88  vnd-sem-mais-vendas     value "S".
+       77  vnd-fim-ranking      pic x value "N".
+
+       77  vnd-taxa-comissao        pic 9v999 value zeros.
+       77  vnd-comissao-transacao   pic 9(07)v99 value zeros.
+
+       77  vnd-total-vendas-ctrl    pic 9(09)v99 value zeros.
+       77  vnd-total-comissao-ctrl  pic 9(07)v99 value zeros.
+       77  vnd-qtde-vendedores      pic 9(05) value zeros.
+       77  vnd-qtde-sem-venda       pic 9(05) value zeros.
+       77  vnd-posicao              pic 9(05) value zeros.
+
+       77  vnd-num-pagina           pic 999 value zeros.
+       77  vnd-linhas-pagina        pic 99 value zeros.
+       77  vnd-max-linhas           pic 99 value 20.
+
+      *-----------------------------------------------------------*
+      * Campos para a chamada a CURRFMT, que formata a comissao do *
+      * periodo (VALORCOMISSAO) da mesma forma que teste faz para  *
+      * seus valores - CURRFMT exige um valor de entrada exatamente*
+      * PIC 9(009)V99, por isso o intermediario abaixo em vez de   *
+      * passar VDR-COMISSAO-PERIODO (PIC 9(007)V99) diretamente.   *
+      *-----------------------------------------------------------*
+       77  vnd-cf-valor             pic 9(009)v99 value zeros.
+       77  vnd-cf-moeda             pic x(003) value "BRL".
+           88  vnd-cf-moeda-real          value "BRL".
+       77  vnd-cf-valor-editado     pic x(017) value spaces.
+
+       01  cabecalho-comissao.
+           05  filler                pic x(28) value
+                                          "DEMONSTRATIVO DE COMISSOES".
+           05  filler                pic x(44) value spaces.
+           05  filler                pic x(08) value "PAGINA: ".
+           05  cc-pagina             pic zzz9.
+       01  cabecalho-colunas-com.
+           05  filler                pic x(10) value "CODIGO".
+           05  filler                pic x(22) value "VENDEDOR".
+           05  filler                pic x(16) value "VENDAS PERIODO".
+           05  filler                pic x(16) value "COMISSAO PERIODO".
+           05  filler                pic x(16) value "COMISSAO ACUM.".
+       01  linha-detalhe-com.
+           05  lc-codigo             pic zzzz9.
+           05  filler                pic x(05) value spaces.
+           05  lc-nome               pic x(22).
+           05  filler                pic x(02) value spaces.
+           05  lc-vendas             pic z.zzz.zzz,99.
+           05  filler                pic x(02) value spaces.
+           05  lc-comissao           pic x(017).
+           05  filler                pic x(02) value spaces.
+           05  lc-comissao-acum      pic zz.zzz,99.
+           05  filler                pic x(02) value spaces.
+           05  lc-flag               pic x(22).
+       01  linha-total-com.
+           05  filler                pic x(20) value
+                                          "TOTAL DE VENDEDORES:".
+           05  filler                pic x(02) value spaces.
+           05  lt-qtde-vendedores    pic zzzz9.
+       01  linha-total-vendas.
+           05  filler                pic x(20) value
+                                          "TOTAL DE VENDAS:".
+           05  filler                pic x(02) value spaces.
+           05  lt-total-vendas       pic zz.zzz.zzz,99.
+       01  linha-total-comissao.
+           05  filler                pic x(20) value
+                                          "TOTAL DE COMISSAO:".
+           05  filler                pic x(02) value spaces.
+           05  lt-total-comissao     pic zz.zzz,99.
+       01  linha-aviso-sem-venda.
+           05  filler                pic x(35) value
+              "VENDEDORES SEM VENDAS NO PERIODO: ".
+           05  la-qtde-sem-venda     pic zzzz9.
+
+       01  cabecalho-ranking.
+           05  filler                pic x(21) value
+                                          "RANKING DE COMISSOES".
+           05  filler                pic x(51) value spaces.
+           05  filler                pic x(08) value "PAGINA: ".
+           05  cr-pagina             pic zzz9.
+       01  cabecalho-colunas-rank.
+           05  filler                pic x(08) value "POSICAO".
+           05  filler                pic x(10) value "CODIGO".
+           05  filler                pic x(32) value "VENDEDOR".
+           05  filler                pic x(18) value "COMISSAO PERIODO".
+       01  linha-ranking.
+           05  lr-posicao            pic zz9.
+           05  filler                pic x(05) value spaces.
+           05  lr-codigo             pic zzzz9.
+           05  filler                pic x(05) value spaces.
+           05  lr-nome               pic x(30).
+           05  filler                pic x(02) value spaces.
+           05  lr-comissao           pic zz.zzz,99.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+
+       inicio.
+           perform 1000-abrir-arquivos thru 1000-abrir-arquivos-exit
+           perform 1100-zera-periodo thru 1100-zera-periodo-exit
+           perform 2000-processa-vendas thru 2000-processa-vendas-exit
+               until vnd-sem-mais-vendas
+           perform 3000-imprime-comissoes
+              thru 3000-imprime-comissoes-exit
+           perform 4000-relatorio-ranking
+              thru 4000-relatorio-ranking-exit
+           close venda-transacao vendedor-mestre
+           stop run.
+
+       1000-abrir-arquivos.
+           open input venda-transacao
+           open i-o vendedor-mestre
+           if not vnd-vendedor-ok
+              open output vendedor-mestre
+              close vendedor-mestre
+              open i-o vendedor-mestre
+           end-if.
+       1000-abrir-arquivos-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Zera os acumuladores do periodo corrente em todo o mestre  *
+      * de vendedores antes de aplicar as transacoes desta rodada  *
+      * (o acumulado ano-a-data nao e afetado).                    *
+      *-----------------------------------------------------------*
+       1100-zera-periodo.
+           move low-values to vdr-codigo
+           start vendedor-mestre key not less than vdr-codigo
+               invalid key
+                   move "10" to vnd-status-vendedor
+               not invalid key
+                   move "00" to vnd-status-vendedor
+           end-start
+           perform 1110-zera-um-vendedor thru 1110-zera-um-vendedor-exit
+               until vnd-status-vendedor not = "00".
+       1100-zera-periodo-exit.
+           exit.
+
+       1110-zera-um-vendedor.
+           read vendedor-mestre next record
+               at end
+                   move "10" to vnd-status-vendedor
+               not at end
+                   move zeros to vdr-vendas-periodo vdr-comissao-periodo
+                   rewrite vdr-registro
+           end-read.
+       1110-zera-um-vendedor-exit.
+           exit.
+
+       2000-processa-vendas.
+           read venda-transacao
+               at end
+                   set vnd-sem-mais-vendas to true
+               not at end
+                   perform 2010-aplica-transacao
+                      thru 2010-aplica-transacao-exit
+           end-read.
+       2000-processa-vendas-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Aplica uma transacao de venda ao vendedor: cria o registro *
+      * no mestre se ainda nao existir, calcula a comissao pela    *
+      * faixa da transacao e acumula no periodo e no ano-a-data.   *
+      *-----------------------------------------------------------*
+       2010-aplica-transacao.
+           move vt-codigo to vdr-codigo
+           read vendedor-mestre
+               invalid key
+                   perform 2020-cria-vendedor
+                      thru 2020-cria-vendedor-exit
+           end-read
+           perform 2030-calcula-comissao thru 2030-calcula-comissao-exit
+           add vt-valor-venda to vdr-vendas-periodo vdr-vendas-acum
+           add vnd-comissao-transacao
+                   to vdr-comissao-periodo vdr-comissao-acum
+           rewrite vdr-registro
+               invalid key
+                   display "Erro ao gravar vendedor " vdr-codigo
+                       at 1410
+           end-rewrite.
+       2010-aplica-transacao-exit.
+           exit.
+
+       2020-cria-vendedor.
+           move vt-codigo to vdr-codigo
+           move vt-nome   to vdr-nome
+           move zeros to vdr-vendas-periodo vdr-comissao-periodo
+                          vdr-vendas-acum vdr-comissao-acum
+           write vdr-registro
+               invalid key
+                   display "Erro ao criar vendedor " vdr-codigo
+                       at 1410
+           end-write.
+       2020-cria-vendedor-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Faixas de comissao por valor da transacao.  A faixa acima  *
+      * de R$ 5.000,00 foi corrigida: era menor que a faixa        *
+      * anterior (0,3%) e passou a ser a maior taxa (5%), com duas *
+      * faixas intermediarias acrescentadas entre 1.000 e 5.000.   *
+      *-----------------------------------------------------------*
+       2030-calcula-comissao.
+           evaluate true
+               when vt-valor-venda <= 100
+                   move 0 to vnd-taxa-comissao
+               when vt-valor-venda <= 1000
+                   move 0,02 to vnd-taxa-comissao
+               when vt-valor-venda <= 2000
+                   move 0,025 to vnd-taxa-comissao
+               when vt-valor-venda <= 5000
+                   move 0,035 to vnd-taxa-comissao
+               when other
+                   move 0,05 to vnd-taxa-comissao
+           end-evaluate
+           compute vnd-comissao-transacao rounded =
+                   vt-valor-venda * vnd-taxa-comissao.
+       2030-calcula-comissao-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Demonstrativo de comissoes com totais de controle, e       *
+      * marcando vendedores sem vendas no periodo para acompanha-  *
+      * mento comercial.                                           *
+      *-----------------------------------------------------------*
+       3000-imprime-comissoes.
+           open output comissao-relatorio
+           move zeros to vnd-num-pagina vnd-linhas-pagina
+                          vnd-total-vendas-ctrl vnd-total-comissao-ctrl
+                          vnd-qtde-vendedores vnd-qtde-sem-venda
+           move low-values to vdr-codigo
+           start vendedor-mestre key not less than vdr-codigo
+               invalid key
+                   move "10" to vnd-status-vendedor
+               not invalid key
+                   move "00" to vnd-status-vendedor
+           end-start
+           if vnd-status-vendedor = "00"
+              perform 3010-imprime-cabecalho-com
+                 thru 3010-imprime-cabecalho-com-exit
+              perform 3020-imprime-um-vendedor
+                 thru 3020-imprime-um-vendedor-exit
+                  until vnd-status-vendedor not = "00"
+              perform 3030-imprime-totais-com
+                 thru 3030-imprime-totais-com-exit
+           else
+              move "Nenhum vendedor cadastrado." to linha-relatorio
+              write linha-relatorio
+           end-if
+           close comissao-relatorio.
+       3000-imprime-comissoes-exit.
+           exit.
+
+       3010-imprime-cabecalho-com.
+           add 1 to vnd-num-pagina
+           move vnd-num-pagina to cc-pagina
+           move 0 to vnd-linhas-pagina
+           write linha-relatorio from cabecalho-comissao
+               after advancing page
+           write linha-relatorio from cabecalho-colunas-com
+               after advancing 2 lines.
+       3010-imprime-cabecalho-com-exit.
+           exit.
+
+       3020-imprime-um-vendedor.
+           read vendedor-mestre next record
+               at end
+                   move "10" to vnd-status-vendedor
+               not at end
+                   if vnd-linhas-pagina not < vnd-max-linhas
+                      perform 3010-imprime-cabecalho-com
+                         thru 3010-imprime-cabecalho-com-exit
+                   end-if
+                   move vdr-codigo          to lc-codigo
+                   move vdr-nome            to lc-nome
+                   move vdr-vendas-periodo  to lc-vendas
+                   move vdr-comissao-periodo to vnd-cf-valor
+                   call "CURRFMT" using vnd-cf-valor vnd-cf-moeda
+                                         vnd-cf-valor-editado
+                   move vnd-cf-valor-editado to lc-comissao
+                   move vdr-comissao-acum   to lc-comissao-acum
+                   if vdr-vendas-periodo = zero
+                      move "SEM VENDAS - VERIFICAR" to lc-flag
+                      add 1 to vnd-qtde-sem-venda
+                   else
+                      move spaces to lc-flag
+                   end-if
+                   write linha-relatorio from linha-detalhe-com
+                   add 1 to vnd-linhas-pagina
+                   add 1 to vnd-qtde-vendedores
+                   add vdr-vendas-periodo   to vnd-total-vendas-ctrl
+                   add vdr-comissao-periodo to vnd-total-comissao-ctrl
+           end-read.
+       3020-imprime-um-vendedor-exit.
+           exit.
+
+       3030-imprime-totais-com.
+           move vnd-qtde-vendedores to lt-qtde-vendedores
+           write linha-relatorio from linha-total-com
+               after advancing 2 lines
+           move vnd-total-vendas-ctrl to lt-total-vendas
+           write linha-relatorio from linha-total-vendas
+               after advancing 1 line
+           move vnd-total-comissao-ctrl to lt-total-comissao
+           write linha-relatorio from linha-total-comissao
+               after advancing 1 line
+           if vnd-qtde-sem-venda > zero
+              move vnd-qtde-sem-venda to la-qtde-sem-venda
+              write linha-relatorio from linha-aviso-sem-venda
+                  after advancing 2 lines
+           end-if.
+       3030-imprime-totais-com-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Ranking de comissao do periodo, do maior para o menor,     *
+      * acrescentado ao final do mesmo relatorio de comissoes.     *
+      *-----------------------------------------------------------*
+       4000-relatorio-ranking.
+           move zeros to vnd-num-pagina vnd-linhas-pagina vnd-posicao
+           open extend comissao-relatorio
+           sort ordenacao-vendedores
+               on descending key srt-comissao
+               input procedure 4100-carrega-ranking
+                        thru 4100-carrega-ranking-exit
+               output procedure 4200-imprime-ranking
+                        thru 4200-imprime-ranking-exit
+           close comissao-relatorio.
+       4000-relatorio-ranking-exit.
+           exit.
+
+       4100-carrega-ranking.
+           move low-values to vdr-codigo
+           start vendedor-mestre key not less than vdr-codigo
+               invalid key
+                   move "10" to vnd-status-vendedor
+               not invalid key
+                   move "00" to vnd-status-vendedor
+           end-start
+           perform 4110-le-e-libera-rank
+              thru 4110-le-e-libera-rank-exit
+               until vnd-status-vendedor not = "00".
+       4100-carrega-ranking-exit.
+           exit.
+
+       4110-le-e-libera-rank.
+           read vendedor-mestre next record
+               at end
+                   move "10" to vnd-status-vendedor
+               not at end
+                   move vdr-comissao-periodo to srt-comissao
+                   move vdr-codigo           to srt-codigo
+                   move vdr-nome             to srt-nome
+                   move vdr-vendas-periodo   to srt-vendas-periodo
+                   release srt-registro
+           end-read.
+       4110-le-e-libera-rank-exit.
+           exit.
+
+       4200-imprime-ranking.
+           move "N" to vnd-fim-ranking
+           perform 4210-imprime-cabecalho-rank
+              thru 4210-imprime-cabecalho-rank-exit
+           perform 4220-processa-ranking
+              thru 4220-processa-ranking-exit
+               until vnd-fim-ranking = "S".
+       4200-imprime-ranking-exit.
+           exit.
+
+       4210-imprime-cabecalho-rank.
+           add 1 to vnd-num-pagina
+           move vnd-num-pagina to cr-pagina
+           move 0 to vnd-linhas-pagina
+           write linha-relatorio from cabecalho-ranking
+               after advancing page
+           write linha-relatorio from cabecalho-colunas-rank
+               after advancing 2 lines.
+       4210-imprime-cabecalho-rank-exit.
+           exit.
+
+       4220-processa-ranking.
+           return ordenacao-vendedores
+               at end
+                   move "S" to vnd-fim-ranking
+               not at end
+                   if vnd-linhas-pagina not < vnd-max-linhas
+                      perform 4210-imprime-cabecalho-rank
+                         thru 4210-imprime-cabecalho-rank-exit
+                   end-if
+                   add 1 to vnd-posicao
+                   move vnd-posicao  to lr-posicao
+                   move srt-codigo   to lr-codigo
+                   move srt-nome     to lr-nome
+                   move srt-comissao to lr-comissao
+                   write linha-relatorio from linha-ranking
+                   add 1 to vnd-linhas-pagina
+           end-return.
+       4220-processa-ranking-exit.
+           exit.
