@@ -1,43 +1,56 @@
-       identification division.
-       program-id. teste01.
-       author. Diogo.
-       environment division.
-       working-storage section.
-       77 numero               pic 9(2) values zeros.
-       77 extenso              pic 9(5) values zeros.
-       77 pare                 pic 9(1) values zeros.
-       procedure division.
-       inicio.
-         display erase
-         display "Digite um numero de 1 a 10: " at 0510
-         accept numero at 0550
-
-         evaluate true
-
-         when numero equal "01"
-            display "Este e o numero: um." at 1005
-         when numero equal "02"
-            display "Este e o mumero: dois." at 1005
-         when numero equal "03"
-            display "Este e o numero: tres." at 1005
-         when numero equal "04"
-            display "Este e o numero: quatro." at 1005
-         when numero equal "05"
-            display "Este e o numero: cinco." at 1005
-         when numero equal "06"
-            display "Este e o numero: seis." at 1005
-         when numero equal "07"
-            display "Este e o numero: sete." at 1005
-         when numero equal "08"
-            display "Este e o numero: oito." at 1005
-         when numero equal "09"
-            display "Este e o numero: nove." at 1005
-         when numero equal "10"
-            display "Este e o numero: dez." at 1005
-         when other
-            display "Este numero n�o esta no intervalo de 1 a 10." at
-            1005
-         end-evaluate
-         accept pare at 1205
-         stop run.
-
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. teste01.
+       author. Diogo.
+       installation. exercicios de treinamento.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a chamar a subrotina NUMWORD em    *
+      *                    vez do EVALUATE fixo de 1 a 10.  Numero    *
+      *                    fora da faixa agora pede novamente em      *
+      *                    vez de encerrar o programa.  Corrigido     *
+      *                    texto com acentuacao mal codificada e o    *
+      *                    erro de digitacao "mumero".               *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       working-storage section.
+       77  numero             pic 9(003) value zeros.
+       77  pare               pic 9(001) value zeros.
+       77  te-palavra         pic x(060) value spaces.
+       77  te-status          pic x(001) value spaces.
+           88  te-numero-valido            value "0".
+           88  te-numero-invalido          value "1".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           display erase
+           display "Digite um numero de 0 a 999: " at 0510.
+
+       pnumero.
+           accept numero at 0550
+           call "NUMWORD" using numero te-palavra te-status
+           if te-numero-invalido
+              display "Numero fora do intervalo de 0 a 999." at 1005
+              go to pnumero
+           end-if
+           display "Este e o numero: " te-palavra at 1005
+           accept pare at 1205
+           stop run.
