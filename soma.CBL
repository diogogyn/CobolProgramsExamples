@@ -1,21 +1,220 @@
-       identification division.
-       program-id. teste001.
-       author. Dos
-       data division.
-       working-storage section.
-       77 valor-a          pic 9(4) values zeros.
-       77 valor-b          pic 9(4) values zeros.
-       77 soma             pic 9(5) values zeros.
-      *esta linha � um comentario valido
-       procedure division.
-       inicio.
-           display erase
-           display "Digite o valor A " at 1005
-           display "Digite o valor B " at 1105
-           accept valor-a at 1023
-           accept valor-b at 1123
-           add valor-a to valor-b giving soma
-           display erase
-           display "A soma � ",soma at 1305
-           accept valor-b
-           stop run.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. teste001.
+       author. Dos.
+       installation. exercicios de treinamento.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Reescrito como job batch: os pares de     *
+      *                    valores agora vem de SOMA.DAT em vez de   *
+      *                    um unico ACCEPT interativo, com protecao  *
+      *                    contra estouro (ON SIZE ERROR), totais de *
+      *                    controle reconciliando entrada e saida, e *
+      *                    suporte a valores negativos.              *
+      * 09/08/2026 EQP     SM-SOMA estava em S9(008): como as duas   *
+      *                    parcelas sao no maximo S9(007) cada, a    *
+      *                    soma nunca excedia S9(008) e o ON SIZE    *
+      *                    ERROR jamais disparava.  Reduzido para    *
+      *                    S9(007), igual as parcelas, para que o    *
+      *                    estouro seja real para somas legitimas.   *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select soma-entrada assign to "SOMA.DAT"
+               organization is line sequential
+               file status is sm-status-entrada.
+
+           select soma-relatorio assign to "SOMA.RPT"
+               organization is line sequential
+               file status is sm-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  soma-entrada.
+           copy SOMAREC.
+
+       fd  soma-relatorio.
+       01  linha-relatorio           pic x(80).
+
+       working-storage section.
+
+       77  sm-status-entrada    pic x(002) value spaces.
+           88  sm-fim-entrada               value "10".
+       77  sm-status-relat      pic x(002) value spaces.
+
+       77  sm-soma              pic s9(007) value zero.
+       77  sm-sequencial        pic 9(005) value zero.
+       77  sm-qtde-erros        pic 9(005) value zero.
+       77  sm-total-entrada     pic s9(009) value zero.
+       77  sm-total-saida       pic s9(009) value zero.
+
+       01  cab-soma-1.
+           05  filler                pic x(29) value
+                                         "RELATORIO DE SOMAS - DETALHE".
+       01  cab-soma-2.
+           05  filler                pic x(10) value "SEQ".
+           05  filler                pic x(02) value spaces.
+           05  filler                pic x(12) value "VALOR A".
+           05  filler                pic x(02) value spaces.
+           05  filler                pic x(12) value "VALOR B".
+           05  filler                pic x(02) value spaces.
+           05  filler                pic x(12) value "SOMA".
+       01  linha-detalhe-soma.
+           05  ld-seq                pic zzzz9.
+           05  filler                pic x(02) value spaces.
+           05  ld-valor-a            pic -(008)9.
+           05  filler                pic x(02) value spaces.
+           05  ld-valor-b            pic -(008)9.
+           05  filler                pic x(02) value spaces.
+           05  ld-soma               pic -(008)9.
+       01  linha-erro-soma.
+           05  filler                pic x(20) value
+                                          "*** ESTOURO NO REG. ".
+           05  le-seq                pic zzzz9.
+           05  filler                pic x(35) value
+                          " - REGISTRO IGNORADO NOS TOTAIS ***".
+       01  linha-controle-1.
+           05  filler                pic x(32) value
+                                    "TOTAL DE REGISTROS PROCESSADOS:".
+           05  filler                pic x(02) value spaces.
+           05  lc-qtde               pic zzzz9.
+       01  linha-controle-2.
+           05  filler                pic x(32) value
+                                    "TOTAL DE REGISTROS COM ESTOURO:".
+           05  filler                pic x(02) value spaces.
+           05  lc-erros              pic zzzz9.
+       01  linha-controle-3.
+           05  filler                pic x(26) value
+                                    "TOTAL DE ENTRADA (A + B):".
+           05  filler                pic x(02) value spaces.
+           05  lc-total-entrada      pic -(009)9.
+       01  linha-controle-4.
+           05  filler                pic x(24) value
+                                    "TOTAL DE SAIDA (SOMAS):".
+           05  filler                pic x(02) value spaces.
+           05  lc-total-saida        pic -(009)9.
+       01  linha-controle-5.
+           05  filler                pic x(15) value
+                                    "RECONCILIACAO:".
+           05  filler                pic x(02) value spaces.
+           05  lc-reconciliacao      pic x(020).
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           perform 1000-abrir-arquivos thru 1000-abrir-arquivos-exit
+           perform 2000-imprime-cabecalho
+              thru 2000-imprime-cabecalho-exit
+           perform 3000-processa-pares thru 3000-processa-pares-exit
+           perform 4000-imprime-controle
+              thru 4000-imprime-controle-exit
+           close soma-entrada soma-relatorio
+           stop run.
+
+       1000-abrir-arquivos.
+           open input soma-entrada
+           open output soma-relatorio.
+       1000-abrir-arquivos-exit.
+           exit.
+
+       2000-imprime-cabecalho.
+           write linha-relatorio from cab-soma-1
+           move spaces to linha-relatorio
+           write linha-relatorio after advancing 1 line
+           write linha-relatorio from cab-soma-2
+               after advancing 1 line.
+       2000-imprime-cabecalho-exit.
+           exit.
+
+       3000-processa-pares.
+           perform 3010-le-proximo-par thru 3010-le-proximo-par-exit
+           perform 3020-processa-um-par
+              thru 3020-processa-um-par-exit
+               until sm-fim-entrada.
+       3000-processa-pares-exit.
+           exit.
+
+       3010-le-proximo-par.
+           read soma-entrada
+               at end
+                   set sm-fim-entrada to true
+               not at end
+                   continue
+           end-read
+           if sm-status-entrada not = "00" and
+              sm-status-entrada not = "10"
+              display "SOMA: erro de leitura em SOMA.DAT - status "
+                       sm-status-entrada
+              move 16 to return-code
+              stop run
+           end-if.
+       3010-le-proximo-par-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Soma um par, protegido contra estouro; registros com       *
+      * estouro sao contados a parte e nao entram nos totais de    *
+      * controle, para que a reconciliacao final permaneca valida. *
+      *-----------------------------------------------------------*
+       3020-processa-um-par.
+           add 1 to sm-sequencial
+           add sm-valor-a sm-valor-b giving sm-soma
+               on size error
+                   add 1 to sm-qtde-erros
+                   move sm-sequencial to le-seq
+                   write linha-relatorio from linha-erro-soma
+                       after advancing 1 line
+               not on size error
+                   add sm-valor-a sm-valor-b to sm-total-entrada
+                   add sm-soma              to sm-total-saida
+                   move sm-sequencial to ld-seq
+                   move sm-valor-a    to ld-valor-a
+                   move sm-valor-b    to ld-valor-b
+                   move sm-soma       to ld-soma
+                   write linha-relatorio from linha-detalhe-soma
+                       after advancing 1 line
+           end-add
+           perform 3010-le-proximo-par thru 3010-le-proximo-par-exit.
+       3020-processa-um-par-exit.
+           exit.
+
+       4000-imprime-controle.
+           move spaces to linha-relatorio
+           write linha-relatorio after advancing 2 lines
+           move sm-sequencial to lc-qtde
+           write linha-relatorio from linha-controle-1
+               after advancing 1 line
+           move sm-qtde-erros to lc-erros
+           write linha-relatorio from linha-controle-2
+               after advancing 1 line
+           move sm-total-entrada to lc-total-entrada
+           write linha-relatorio from linha-controle-3
+               after advancing 1 line
+           move sm-total-saida to lc-total-saida
+           write linha-relatorio from linha-controle-4
+               after advancing 1 line
+           if sm-total-entrada = sm-total-saida
+              move "OK - CONFERE" to lc-reconciliacao
+           else
+              move "DIVERGENTE"   to lc-reconciliacao
+           end-if
+           write linha-relatorio from linha-controle-5
+               after advancing 1 line.
+       4000-imprime-controle-exit.
+           exit.
