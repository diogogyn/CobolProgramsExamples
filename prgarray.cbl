@@ -1,58 +1,665 @@
-       identification division.
-       program-id. arrays.
-       author. jorge.
-       environment division.
-       configuration section.
-       special-names.
-         decimal-point is comma.
-       data division.
-         working-storage section.
-         01 cliente occurs 3 times.
-            02 nome           pic x(30) value spaces.
-            02 aniversario.
-               03 dia         pic 99 values zeros.
-               03 mes         pic 99 values zeros.
-               03 ano         pic 9999 values zeros.
-            02 telefone       pic x(14) value spaces.
-            02 salario        pic 9.999.999,99 values zeros.
-         01 clientem.
-            02 nomem             pic x(30) value spaces.
-            02 aniversariom.
-                03 diam              pic 99 value zeros.
-                03 mesm              pic 99 value zeros.
-                03 anom              pic 9999 value zeros.
-            02 telefonem         pic x(14) value spaces.
-            02 salariom          pic 9.999.999,99 values zeros.
-         77 contador          pic 99 value zeros.
-         77 entra             pic x value spaces.
-       procedure division.
-       inicio.
-          perform varying contador from 1 by 1
-             until contador>3
-             display erase
-             display "nome       : " at 1010
-             display "aniversario: ../../...." at 1110
-             display "telefone   : " at 1210
-             display "salario    : " at 1310
-             accept nomem at 1022
-             accept diam  at 1123
-             accept mesm  at 1126
-             accept anom  at 1129
-             accept telefonem at 1222
-             accept salariom at 1322
-             move clientem to cliente(contador)
-          end-perform
-          move 0 to contador
-          perform varying contador from 1 by 1
-            until contador>3
-               display erase
-               move cliente(contador) to clientem
-               display "Codigo     : " at 0910, contador at 0922
-               display "nome       : " at 1010, nomem at 1022
-               display "aniversario: ../../...." at 1110
-               display diam at 1123, mesm at 1126, anom at 1129
-               display "telefone   : " at 1210, telefonem at 1222
-               display "salario    : " at 1310, salariom at 1322
-               accept entra
-          end-perform
-          stop run.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. arrays.
+       author. jorge.
+       installation. cadastro de clientes.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Cadastro passa a gravar em CLIENTE.DAT   *
+      *                    (indexado por codigo) em vez de perder   *
+      *                    os dados em WORKING-STORAGE no STOP RUN. *
+      * 09/08/2026 EQP     O SALARIO na listagem ordenada passou a  *
+      *                    ser formatado pela subrotina CURRFMT, a  *
+      *                    mesma usada em teste, em vez de uma      *
+      *                    PICTURE local.                           *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+         decimal-point is comma.
+       input-output section.
+       file-control.
+           select cliente-mestre assign to "CLIENTE"
+               organization is indexed
+               access mode is dynamic
+               record key is cli-codigo
+               file status is ws-cliente-status.
+
+           select ordenacao-clientes assign to "CLISORT".
+
+           select cliente-relatorio assign to "CLIENTE.RPT"
+               organization is line sequential
+               file status is ws-relat-status.
+
+           select cliaudit-log assign to "CLIAUDIT"
+               organization is line sequential
+               file status is ws-audit-status.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  cliente-mestre.
+           copy CLIREC.
+
+       sd  ordenacao-clientes.
+       01  scl-registro.
+           05  scl-nome              pic x(30).
+           05  scl-codigo            pic 9(05).
+           05  scl-dia               pic 99.
+           05  scl-mes               pic 99.
+           05  scl-ano               pic 9999.
+           05  scl-telefone          pic x(14).
+           05  scl-salario           pic 9(07)v99.
+
+       fd  cliente-relatorio.
+       01  linha-relatorio           pic x(80).
+
+       fd  cliaudit-log.
+           copy CLIAUDT.
+
+       working-storage section.
+
+       77  ws-cliente-status    pic x(02) value spaces.
+           88  cliente-ok              value "00".
+       77  ws-relat-status      pic x(02) value spaces.
+       77  ws-fim-ordenacao     pic x value "N".
+       77  ws-audit-status      pic x(02) value spaces.
+       77  ws-hora-atual        pic 9(008) value zeros.
+
+       01  cabecalho-relatorio.
+           05  filler                pic x(21) value
+                                          "LISTAGEM DE CLIENTES".
+           05  filler                pic x(51) value spaces.
+           05  filler                pic x(08) value "PAGINA: ".
+           05  cr-pagina             pic zzz9.
+       01  cabecalho-colunas.
+           05  filler                pic x(10) value "CODIGO".
+           05  filler                pic x(32) value "NOME".
+           05  filler                pic x(18) value "TELEFONE".
+           05  filler                pic x(15) value "SALARIO".
+       01  linha-detalhe.
+           05  ld-codigo             pic zzzz9.
+           05  filler                pic x(05) value spaces.
+           05  ld-nome               pic x(30).
+           05  filler                pic x(02) value spaces.
+           05  ld-telefone           pic x(14).
+           05  filler                pic x(04) value spaces.
+           05  ld-salario            pic x(017).
+
+       77  ws-linhas-pagina     pic 99 value zeros.
+       77  ws-max-linhas        pic 99 value 20.
+       77  ws-num-pagina        pic 999 value zeros.
+
+      *-----------------------------------------------------------*
+      * Campos para a chamada a CURRFMT, que formata o SALARIO da  *
+      * mesma forma que teste faz para seus valores - CURRFMT      *
+      * exige um valor de entrada exatamente PIC 9(009)V99, por    *
+      * isso o intermediario abaixo em vez de passar SCL-SALARIO   *
+      * (PIC 9(007)V99) diretamente.                                *
+      *-----------------------------------------------------------*
+       77  arr-cf-valor         pic 9(009)v99 value zeros.
+       77  arr-cf-moeda         pic x(003) value "BRL".
+           88  arr-cf-moeda-real       value "BRL".
+       77  arr-cf-valor-editado pic x(017) value spaces.
+
+       01  cabecalho-aniversario.
+           05  filler                pic x(25) value
+                                          "ANIVERSARIANTES DO MES".
+           05  filler                pic x(47) value spaces.
+           05  filler                pic x(08) value "PAGINA: ".
+           05  ca-pagina             pic zzz9.
+       01  cabecalho-colunas-aniv.
+           05  filler                pic x(06) value "DIA".
+           05  filler                pic x(10) value "CODIGO".
+           05  filler                pic x(32) value "NOME".
+           05  filler                pic x(18) value "TELEFONE".
+       01  linha-aniversario.
+           05  la-dia                pic 99.
+           05  filler                pic x(04) value spaces.
+           05  la-codigo             pic zzzz9.
+           05  filler                pic x(05) value spaces.
+           05  la-nome               pic x(30).
+           05  filler                pic x(02) value spaces.
+           05  la-telefone           pic x(14).
+
+       copy DATASIS.
+
+       77  contador-aniversario pic 9(05) value zeros.
+
+       01  cabecalho-resumo-sal.
+           05  filler                pic x(26) value
+                                          "RESUMO DE FAIXAS SALARIAIS".
+           05  filler                pic x(46) value spaces.
+       01  linha-resumo-faixa.
+           05  rf-descricao          pic x(30).
+           05  filler                pic x(05) value spaces.
+           05  rf-quantidade         pic zzzz9.
+       01  linha-resumo-total.
+           05  filler                pic x(20) value
+                                          "TOTAL DE CLIENTES:".
+           05  filler                pic x(02) value spaces.
+           05  rt-total              pic zzzz9.
+       01  linha-resumo-media.
+           05  filler                pic x(20) value
+                                          "SALARIO MEDIO:".
+           05  filler                pic x(02) value spaces.
+           05  rm-media              pic z.zzz.zzz,99.
+
+       77  ws-qtde-total-sal    pic 9(05) value zeros.
+       77  ws-qtde-faixa-baixa  pic 9(05) value zeros.
+       77  ws-qtde-faixa-media  pic 9(05) value zeros.
+       77  ws-qtde-faixa-alta   pic 9(05) value zeros.
+       77  ws-total-salarios    pic 9(09)v99 value zeros.
+       77  ws-media-salarial    pic 9(07)v99 value zeros.
+
+       77  ws-opcao-menu        pic x value spaces.
+           88  opcao-sair              value "0".
+
+       01  clientem.
+           02  nomem             pic x(30) value spaces.
+           02  aniversariom.
+               03  diam              pic 99 value zeros.
+               03  mesm              pic 99 value zeros.
+               03  anom              pic 9999 value zeros.
+           02  telefonem         pic x(14) value spaces.
+           02  salariom          pic 9.999.999,99 values zeros.
+
+       77  ultimo-codigo        pic 9(05) value zeros.
+       77  contador             pic 9(05) value zeros.
+       77  entra                pic x value spaces.
+       77  resposta-continua    pic x value "S".
+           88  continua-incluindo      value "S" "s".
+
+       77  ws-telefone-aparado  pic x(14) value spaces.
+       77  ws-telefone-tamanho  pic 99 value zeros.
+       77  ws-telefone-ddd      pic 99 value zeros.
+       77  ws-telefone-situacao pic x value "N".
+           88  telefone-valido         value "S".
+           88  telefone-invalido       value "N".
+
+       77  ws-duplicado-situacao pic x value "N".
+           88  cliente-duplicado       value "S".
+           88  cliente-nao-duplicado   value "N".
+
+       77  ws-bd-status         pic x value "0".
+           88  bd-data-valida          value "0".
+           88  bd-data-invalida        value "1".
+       77  ws-bd-idade          pic 9(003) value zeros.
+       77  ws-bd-dias-aniv      pic 9(004) value zeros.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+
+       inicio.
+           perform 1000-abrir-mestre thru 1000-abrir-mestre-exit
+           perform 2000-incluir-clientes thru 2000-incluir-clientes-exit
+               until not continua-incluindo
+           perform 2500-menu-relatorios thru 2500-menu-relatorios-exit
+               until opcao-sair
+           close cliente-mestre cliaudit-log
+           stop run.
+
+       1000-abrir-mestre.
+           open i-o cliente-mestre
+           if not cliente-ok
+              open output cliente-mestre
+              close cliente-mestre
+              open i-o cliente-mestre
+           end-if
+           open extend cliaudit-log
+           perform 1010-obter-ultimo-codigo
+              thru 1010-obter-ultimo-codigo-exit.
+       1000-abrir-mestre-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Percorre o mestre ja existente para descobrir o maior      *
+      * codigo em uso, e continuar a sequencia a partir dele.      *
+      *-----------------------------------------------------------*
+       1010-obter-ultimo-codigo.
+           move zeros to ultimo-codigo
+           move high-values to cli-codigo
+           start cliente-mestre key less than cli-codigo
+               invalid key
+                   continue
+               not invalid key
+                   read cliente-mestre previous
+                       at end
+                           continue
+                       not at end
+                           move cli-codigo to ultimo-codigo
+                   end-read
+           end-start.
+       1010-obter-ultimo-codigo-exit.
+           exit.
+
+       2000-incluir-clientes.
+           display erase
+           display "nome       : " at 1010
+           display "aniversario: ../../...." at 1110
+           display "telefone   : " at 1210
+           display "salario    : " at 1310
+           accept nomem at 1022
+           perform 2040-aceita-aniversario
+              thru 2040-aceita-aniversario-exit
+           perform 2050-aceita-telefone thru 2050-aceita-telefone-exit
+           perform 2070-verifica-duplicidade
+              thru 2070-verifica-duplicidade-exit
+           if cliente-duplicado
+              display "Ja existe cliente com este telefone." at 1410
+              go to 2000-incluir-clientes
+           end-if
+           accept salariom at 1322
+           add 1 to ultimo-codigo
+           move ultimo-codigo to cli-codigo
+           move nomem      to cli-nome
+           move diam       to cli-dia
+           move mesm       to cli-mes
+           move anom       to cli-ano
+           move telefonem  to cli-telefone
+           move salariom   to cli-salario
+           write cli-registro
+               invalid key
+                   display "Erro ao gravar cliente " cli-codigo
+                           " status " ws-cliente-status at 1410
+               not invalid key
+                   perform 2090-grava-auditoria
+                      thru 2090-grava-auditoria-exit
+           end-write
+           display "Cliente " ultimo-codigo " gravado." at 1410
+           display "Incluir outro cliente [s/n]? " at 1510
+           accept resposta-continua at 1545.
+       2000-incluir-clientes-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Aceita a data de aniversario e nao libera o cursor         *
+      * enquanto o modulo BDAYVAL nao a considerar valida (mes     *
+      * 1-12, dia dentro do mes incluindo fevereiro bissexto, ano  *
+      * plausivel).  Mostra tambem a idade calculada como conf.    *
+      *-----------------------------------------------------------*
+       2040-aceita-aniversario.
+           display "aniversario: ../../...." at 1110
+           accept diam at 1123
+           accept mesm at 1126
+           accept anom at 1129
+           call "BDAYVAL" using diam mesm anom ws-bd-status
+                                ws-bd-idade ws-bd-dias-aniv
+           end-call
+           if bd-data-invalida
+              display "Data de nascimento invalida." at 1410
+              go to 2040-aceita-aniversario
+           end-if
+           display "Idade: " ws-bd-idade " anos." at 1410.
+       2040-aceita-aniversario-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Aceita o telefone e nao libera o cursor enquanto o formato *
+      * nao for DDD (2 digitos, 11-99) + numero (8 ou 9 digitos).  *
+      *-----------------------------------------------------------*
+       2050-aceita-telefone.
+           display "telefone   : " at 1210
+           accept telefonem at 1222
+           perform 2060-valida-telefone thru 2060-valida-telefone-exit
+           if telefone-invalido
+              display "Telefone invalido - DDD+numero, so digitos"
+                  at 1410
+              go to 2050-aceita-telefone
+           end-if.
+       2050-aceita-telefone-exit.
+           exit.
+
+       2060-valida-telefone.
+           set telefone-invalido to true
+           move function trim(telefonem) to ws-telefone-aparado
+           move function length(function trim(telefonem))
+                                        to ws-telefone-tamanho
+           if ws-telefone-tamanho < 10 or ws-telefone-tamanho > 11
+              go to 2060-valida-telefone-exit
+           end-if
+           if ws-telefone-aparado(1:ws-telefone-tamanho) is not numeric
+              go to 2060-valida-telefone-exit
+           end-if
+           move ws-telefone-aparado(1:2) to ws-telefone-ddd
+           if ws-telefone-ddd < 11 or ws-telefone-ddd > 99
+              go to 2060-valida-telefone-exit
+           end-if
+           set telefone-valido to true.
+       2060-valida-telefone-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Rejeita clientes duplicados: percorre o mestre por inteiro *
+      * procurando um telefone ja cadastrado igual ao informado.   *
+      *-----------------------------------------------------------*
+       2070-verifica-duplicidade.
+           set cliente-nao-duplicado to true
+           move low-values to cli-codigo
+           start cliente-mestre key not less than cli-codigo
+               invalid key
+                   move "10" to ws-cliente-status
+               not invalid key
+                   move "00" to ws-cliente-status
+           end-start
+           perform 2080-compara-telefone thru 2080-compara-telefone-exit
+               until ws-cliente-status not = "00"
+                  or cliente-duplicado.
+       2070-verifica-duplicidade-exit.
+           exit.
+
+       2080-compara-telefone.
+           read cliente-mestre next record
+               at end
+                   move "10" to ws-cliente-status
+               not at end
+                   if cli-telefone = telefonem
+                      set cliente-duplicado to true
+                   end-if
+           end-read.
+       2080-compara-telefone-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Grava uma trilha de auditoria para cada inclusao de        *
+      * cliente: quem (terminal), quando e qual codigo.  O         *
+      * terminal e fixo ate o cadastro ser ligado a um monitor de  *
+      * teleprocessamento que informe o terminal de origem.        *
+      *-----------------------------------------------------------*
+       2090-grava-auditoria.
+           move "ARRAYS01" to aud-terminal
+           accept data-sistema from date yyyymmdd
+           accept ws-hora-atual from time
+           string ano-sistema        delimited by size
+                  mes-sistema        delimited by size
+                  dia-sistema        delimited by size
+                  ws-hora-atual(1:6) delimited by size
+                  into aud-data-hora
+           end-string
+           move cli-codigo to aud-codigo
+           set aud-inclusao to true
+           write aud-registro.
+       2090-grava-auditoria-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Menu de relatorios, apresentado apos o cadastro de         *
+      * clientes ate o operador escolher encerrar (opcao 0).       *
+      *-----------------------------------------------------------*
+       2500-menu-relatorios.
+           display erase
+           display "1 - Listagem geral de clientes"    at 0510
+           display "2 - Aniversariantes do mes"         at 0610
+           display "3 - Resumo de faixas salariais"     at 0710
+           display "0 - Sair"                           at 0810
+           display "Opcao: "                             at 1010
+           accept ws-opcao-menu at 1018
+           evaluate ws-opcao-menu
+               when "1"
+                   move 0 to contador
+                   perform 3000-listar-clientes
+                      thru 3000-listar-clientes-exit
+               when "2"
+                   perform 4000-relatorio-aniversariantes
+                      thru 4000-relatorio-aniversariantes-exit
+               when "3"
+                   perform 5000-resumo-salarial
+                      thru 5000-resumo-salarial-exit
+               when "0"
+                   continue
+               when other
+                   display "Opcao invalida." at 1110
+           end-evaluate.
+       2500-menu-relatorios-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Gera a listagem de clientes impressa, ordenada por nome,   *
+      * com cabecalho e quebra de pagina (CLIENTE.RPT).            *
+      *-----------------------------------------------------------*
+       3000-listar-clientes.
+           open output cliente-relatorio
+           move zeros to ws-num-pagina ws-linhas-pagina
+           sort ordenacao-clientes
+               on ascending key scl-nome
+               input procedure 3100-carrega-ordenacao
+                        thru 3100-carrega-ordenacao-exit
+               output procedure 3200-imprime-ordenado
+                        thru 3200-imprime-ordenado-exit
+           close cliente-relatorio.
+       3000-listar-clientes-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Alimenta a ordenacao lendo o mestre de clientes por        *
+      * inteiro e liberando um registro de trabalho por cliente.   *
+      *-----------------------------------------------------------*
+       3100-carrega-ordenacao.
+           move low-values to cli-codigo
+           start cliente-mestre key not less than cli-codigo
+               invalid key
+                   move "10" to ws-cliente-status
+               not invalid key
+                   move "00" to ws-cliente-status
+           end-start
+           perform 3110-le-e-libera thru 3110-le-e-libera-exit
+               until ws-cliente-status not = "00".
+       3100-carrega-ordenacao-exit.
+           exit.
+
+       3110-le-e-libera.
+           read cliente-mestre next record
+               at end
+                   move "10" to ws-cliente-status
+               not at end
+                   add 1 to contador
+                   move cli-nome     to scl-nome
+                   move cli-codigo   to scl-codigo
+                   move cli-dia      to scl-dia
+                   move cli-mes      to scl-mes
+                   move cli-ano      to scl-ano
+                   move cli-telefone to scl-telefone
+                   move cli-salario  to scl-salario
+                   release scl-registro
+           end-read.
+       3110-le-e-libera-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Recebe os registros ja ordenados por nome e imprime, com   *
+      * cabecalho a cada WS-MAX-LINHAS detalhes.                   *
+      *-----------------------------------------------------------*
+       3200-imprime-ordenado.
+           move "N" to ws-fim-ordenacao
+           if contador = zero
+              move "Nao ha clientes cadastrados." to linha-relatorio
+              write linha-relatorio
+              go to 3200-imprime-ordenado-exit
+           end-if
+           perform 3210-imprime-cabecalho
+              thru 3210-imprime-cabecalho-exit
+           perform 3220-processa-ordenado
+              thru 3220-processa-ordenado-exit
+               until ws-fim-ordenacao = "S".
+       3200-imprime-ordenado-exit.
+           exit.
+
+       3210-imprime-cabecalho.
+           add 1 to ws-num-pagina
+           move ws-num-pagina to cr-pagina
+           move 0 to ws-linhas-pagina
+           write linha-relatorio from cabecalho-relatorio
+               after advancing page
+           write linha-relatorio from cabecalho-colunas
+               after advancing 2 lines.
+       3210-imprime-cabecalho-exit.
+           exit.
+
+       3220-processa-ordenado.
+           return ordenacao-clientes
+               at end
+                   move "S" to ws-fim-ordenacao
+               not at end
+                   if ws-linhas-pagina not < ws-max-linhas
+                      perform 3210-imprime-cabecalho
+                         thru 3210-imprime-cabecalho-exit
+                   end-if
+                   move scl-codigo   to ld-codigo
+                   move scl-nome     to ld-nome
+                   move scl-telefone to ld-telefone
+                   move scl-salario  to arr-cf-valor
+                   call "CURRFMT" using arr-cf-valor arr-cf-moeda
+                                         arr-cf-valor-editado
+                   move arr-cf-valor-editado to ld-salario
+                   write linha-relatorio from linha-detalhe
+                   add 1 to ws-linhas-pagina
+           end-return.
+       3220-processa-ordenado-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Relatorio de aniversariantes do mes corrente: percorre o   *
+      * mestre por inteiro e imprime quem faz aniversario no mes   *
+      * apurado em DATA-SISTEMA (CLIENTE.RPT).                     *
+      *-----------------------------------------------------------*
+       4000-relatorio-aniversariantes.
+           accept data-sistema from date yyyymmdd
+           move zeros to contador-aniversario ws-num-pagina
+                          ws-linhas-pagina
+           open output cliente-relatorio
+           move low-values to cli-codigo
+           start cliente-mestre key not less than cli-codigo
+               invalid key
+                   move "10" to ws-cliente-status
+               not invalid key
+                   move "00" to ws-cliente-status
+           end-start
+           perform 4010-verifica-aniversariante
+              thru 4010-verifica-aniversariante-exit
+               until ws-cliente-status not = "00"
+           if contador-aniversario = zero
+              move "Nenhum aniversariante neste mes." to linha-relatorio
+              write linha-relatorio
+           end-if
+           close cliente-relatorio.
+       4000-relatorio-aniversariantes-exit.
+           exit.
+
+       4010-verifica-aniversariante.
+           read cliente-mestre next record
+               at end
+                   move "10" to ws-cliente-status
+               not at end
+                   if cli-mes = mes-sistema
+                      if ws-linhas-pagina not < ws-max-linhas
+                         perform 4020-cabecalho-aniversariantes
+                            thru 4020-cabecalho-aniversariantes-exit
+                      end-if
+                      move cli-dia      to la-dia
+                      move cli-codigo   to la-codigo
+                      move cli-nome     to la-nome
+                      move cli-telefone to la-telefone
+                      write linha-relatorio from linha-aniversario
+                      add 1 to contador-aniversario
+                      add 1 to ws-linhas-pagina
+                   end-if
+           end-read.
+       4010-verifica-aniversariante-exit.
+           exit.
+
+       4020-cabecalho-aniversariantes.
+           add 1 to ws-num-pagina
+           move ws-num-pagina to ca-pagina
+           move 0 to ws-linhas-pagina
+           write linha-relatorio from cabecalho-aniversario
+               after advancing page
+           write linha-relatorio from cabecalho-colunas-aniv
+               after advancing 2 lines.
+       4020-cabecalho-aniversariantes-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Resumo de faixas salariais: conta clientes ate R$ 2.000,   *
+      * de R$ 2.000,01 a 5.000,00 e acima de R$ 5.000, e apura a   *
+      * media salarial (CLIENTE.RPT).                              *
+      *-----------------------------------------------------------*
+       5000-resumo-salarial.
+           move zeros to ws-qtde-total-sal ws-qtde-faixa-baixa
+                          ws-qtde-faixa-media ws-qtde-faixa-alta
+                          ws-total-salarios ws-media-salarial
+           open output cliente-relatorio
+           move low-values to cli-codigo
+           start cliente-mestre key not less than cli-codigo
+               invalid key
+                   move "10" to ws-cliente-status
+               not invalid key
+                   move "00" to ws-cliente-status
+           end-start
+           perform 5010-classifica-salario
+              thru 5010-classifica-salario-exit
+               until ws-cliente-status not = "00"
+           if ws-qtde-total-sal > zero
+              compute ws-media-salarial rounded =
+                      ws-total-salarios / ws-qtde-total-sal
+           end-if
+           perform 5020-imprime-resumo thru 5020-imprime-resumo-exit
+           close cliente-relatorio.
+       5000-resumo-salarial-exit.
+           exit.
+
+       5010-classifica-salario.
+           read cliente-mestre next record
+               at end
+                   move "10" to ws-cliente-status
+               not at end
+                   add 1 to ws-qtde-total-sal
+                   add cli-salario to ws-total-salarios
+                   evaluate true
+                       when cli-salario < 2000
+                           add 1 to ws-qtde-faixa-baixa
+                       when cli-salario <= 5000
+                           add 1 to ws-qtde-faixa-media
+                       when other
+                           add 1 to ws-qtde-faixa-alta
+                   end-evaluate
+           end-read.
+       5010-classifica-salario-exit.
+           exit.
+
+       5020-imprime-resumo.
+           write linha-relatorio from cabecalho-resumo-sal
+               after advancing page
+           move "Ate R$ 2.000,00" to rf-descricao
+           move ws-qtde-faixa-baixa to rf-quantidade
+           write linha-relatorio from linha-resumo-faixa
+               after advancing 2 lines
+           move "De R$ 2.000,01 a R$ 5.000,00" to rf-descricao
+           move ws-qtde-faixa-media to rf-quantidade
+           write linha-relatorio from linha-resumo-faixa
+               after advancing 1 line
+           move "Acima de R$ 5.000,00" to rf-descricao
+           move ws-qtde-faixa-alta to rf-quantidade
+           write linha-relatorio from linha-resumo-faixa
+               after advancing 1 line
+           move ws-qtde-total-sal to rt-total
+           write linha-relatorio from linha-resumo-total
+               after advancing 2 lines
+           move ws-media-salarial to rm-media
+           write linha-relatorio from linha-resumo-media
+               after advancing 1 line.
+       5020-imprime-resumo-exit.
+           exit.
