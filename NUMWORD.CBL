@@ -0,0 +1,184 @@
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NUMWORD.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * DATA       AUTOR   DESCRICAO                               *
+      * 09/08/2026 EQP     Subrotina de numero por extenso (0-999),*
+      *                    substitui a logica duplicada em TESTE01 *
+      *                    e EXTENSO.                              *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  NW-CENTENA              PIC 9.
+       77  NW-DEZENA               PIC 9.
+       77  NW-UNIDADE              PIC 9.
+       77  NW-RESTO-DEZENA         PIC 99.
+       77  NW-PALAVRA-PARCIAL      PIC X(060) VALUE SPACES.
+       77  NW-PALAVRA-CENTENA      PIC X(020) VALUE SPACES.
+
+       01  TABELA-UNIDADE.
+           05  FILLER              PIC X(010) VALUE "zero      ".
+           05  FILLER              PIC X(010) VALUE "um        ".
+           05  FILLER              PIC X(010) VALUE "dois      ".
+           05  FILLER              PIC X(010) VALUE "tres      ".
+           05  FILLER              PIC X(010) VALUE "quatro    ".
+           05  FILLER              PIC X(010) VALUE "cinco     ".
+           05  FILLER              PIC X(010) VALUE "seis      ".
+           05  FILLER              PIC X(010) VALUE "sete      ".
+           05  FILLER              PIC X(010) VALUE "oito      ".
+           05  FILLER              PIC X(010) VALUE "nove      ".
+           05  FILLER              PIC X(010) VALUE "dez       ".
+           05  FILLER              PIC X(010) VALUE "onze      ".
+           05  FILLER              PIC X(010) VALUE "doze      ".
+           05  FILLER              PIC X(010) VALUE "treze     ".
+           05  FILLER              PIC X(010) VALUE "quatorze  ".
+           05  FILLER              PIC X(010) VALUE "quinze    ".
+           05  FILLER              PIC X(010) VALUE "dezesseis ".
+           05  FILLER              PIC X(010) VALUE "dezessete ".
+           05  FILLER              PIC X(010) VALUE "dezoito   ".
+           05  FILLER              PIC X(010) VALUE "dezenove  ".
+       01  FILLER REDEFINES TABELA-UNIDADE.
+           05  NW-TAB-UNIDADE      PIC X(010) OCCURS 20 TIMES.
+
+       01  TABELA-DEZENA.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(010) VALUE SPACES.
+           05  FILLER              PIC X(010) VALUE "vinte     ".
+           05  FILLER              PIC X(010) VALUE "trinta    ".
+           05  FILLER              PIC X(010) VALUE "quarenta  ".
+           05  FILLER              PIC X(010) VALUE "cinquenta ".
+           05  FILLER              PIC X(010) VALUE "sessenta  ".
+           05  FILLER              PIC X(010) VALUE "setenta   ".
+           05  FILLER              PIC X(010) VALUE "oitenta   ".
+           05  FILLER              PIC X(010) VALUE "noventa   ".
+       01  FILLER REDEFINES TABELA-DEZENA.
+           05  NW-TAB-DEZENA       PIC X(010) OCCURS 10 TIMES.
+
+       01  TABELA-CENTENA.
+           05  FILLER              PIC X(012) VALUE SPACES.
+           05  FILLER              PIC X(012) VALUE "cem         ".
+           05  FILLER              PIC X(012) VALUE "duzentos    ".
+           05  FILLER              PIC X(012) VALUE "trezentos   ".
+           05  FILLER              PIC X(012) VALUE "quatrocentos".
+           05  FILLER              PIC X(012) VALUE "quinhentos  ".
+           05  FILLER              PIC X(012) VALUE "seiscentos  ".
+           05  FILLER              PIC X(012) VALUE "setecentos  ".
+           05  FILLER              PIC X(012) VALUE "oitocentos  ".
+           05  FILLER              PIC X(012) VALUE "novecentos  ".
+       01  FILLER REDEFINES TABELA-CENTENA.
+           05  NW-TAB-CENTENA      PIC X(012) OCCURS 10 TIMES.
+
+      *****************************************************************
+      *  LINKAGE SECTION
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-NUMERO                PIC 9(003).
+       01  LK-PALAVRA               PIC X(060).
+       01  LK-STATUS                PIC X(001).
+           88  LK-NUMERO-VALIDO           VALUE "0".
+           88  LK-NUMERO-INVALIDO         VALUE "1".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-NUMERO LK-PALAVRA LK-STATUS.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT
+           MOVE SPACES TO LK-PALAVRA
+           IF LK-NUMERO NOT NUMERIC
+              OR LK-NUMERO > 999
+              SET LK-NUMERO-INVALIDO TO TRUE
+              GOBACK
+           END-IF
+           SET LK-NUMERO-VALIDO TO TRUE
+           PERFORM 2000-MONTA-CENTENA THRU 2000-MONTA-CENTENA-EXIT
+           GOBACK.
+
+       1000-INICIALIZA.
+           MOVE SPACES TO NW-PALAVRA-PARCIAL
+           MOVE ZEROS  TO NW-CENTENA NW-DEZENA NW-UNIDADE
+                          NW-RESTO-DEZENA.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Trata a faixa completa 0-999, delegando a faixa 0-99 para  *
+      * 3000-MONTA-DEZENA quando ha resto apos a centena.          *
+      *-----------------------------------------------------------*
+       2000-MONTA-CENTENA.
+           DIVIDE LK-NUMERO BY 100 GIVING NW-CENTENA
+               REMAINDER NW-RESTO-DEZENA
+           IF NW-CENTENA = ZERO
+              PERFORM 3000-MONTA-DEZENA
+                 THRU 3000-MONTA-DEZENA-EXIT
+              MOVE NW-PALAVRA-PARCIAL TO LK-PALAVRA
+              GO TO 2000-MONTA-CENTENA-EXIT
+           END-IF
+           IF NW-CENTENA = 1 AND NW-RESTO-DEZENA = ZERO
+              MOVE "cem" TO LK-PALAVRA
+              GO TO 2000-MONTA-CENTENA-EXIT
+           END-IF
+           MOVE NW-TAB-CENTENA(NW-CENTENA + 1) TO NW-PALAVRA-CENTENA
+           IF NW-CENTENA = 1
+              MOVE "cento" TO NW-PALAVRA-CENTENA
+           END-IF
+           IF NW-RESTO-DEZENA = ZERO
+              MOVE NW-PALAVRA-CENTENA TO LK-PALAVRA
+              GO TO 2000-MONTA-CENTENA-EXIT
+           END-IF
+           PERFORM 3000-MONTA-DEZENA
+              THRU 3000-MONTA-DEZENA-EXIT
+           STRING FUNCTION TRIM(NW-PALAVRA-CENTENA)
+                     DELIMITED BY SIZE
+                  " e "
+                     DELIMITED BY SIZE
+                  FUNCTION TRIM(NW-PALAVRA-PARCIAL)
+                     DELIMITED BY SIZE
+               INTO LK-PALAVRA
+           END-STRING.
+       2000-MONTA-CENTENA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Trata a faixa 0-99 (usada tambem como resto de centena).  *
+      *-----------------------------------------------------------*
+       3000-MONTA-DEZENA.
+           DIVIDE NW-RESTO-DEZENA BY 10 GIVING NW-DEZENA
+               REMAINDER NW-UNIDADE
+           IF NW-RESTO-DEZENA < 20
+              MOVE NW-TAB-UNIDADE(NW-RESTO-DEZENA + 1)
+                                     TO NW-PALAVRA-PARCIAL
+           ELSE
+              IF NW-UNIDADE = ZERO
+                 MOVE NW-TAB-DEZENA(NW-DEZENA + 1) TO NW-PALAVRA-PARCIAL
+              ELSE
+                 STRING FUNCTION TRIM(NW-TAB-DEZENA(NW-DEZENA + 1))
+                                                    DELIMITED BY SIZE
+                        " e "                       DELIMITED BY SIZE
+                        FUNCTION TRIM(NW-TAB-UNIDADE(NW-UNIDADE + 1))
+                                                    DELIMITED BY SIZE
+                     INTO NW-PALAVRA-PARCIAL
+                 END-STRING
+              END-IF
+           END-IF.
+       3000-MONTA-DEZENA-EXIT.
+           EXIT.
