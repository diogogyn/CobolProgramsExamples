@@ -1,16 +1,169 @@
-       identification division.
-       program-id. contador.
-       author. Dos.
-       environment division.
-       data division.
-       working-storage section.
-       77 contador           pic 99 values zeros.
-       procedure division.
-       inicio.
-         add 1 to contador
-         display contador
-         if contador=30
-           accept contador
-           stop run
-         end-if
-         go to inicio.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. contador.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     O contador agora e um gerador de numero   *
+      *                    sequencial persistente: o ultimo numero   *
+      *                    emitido e gravado em CONTADOR.CKP e        *
+      *                    retomado na proxima execucao, em vez de    *
+      *                    comecar sempre do zero.  A quantidade de   *
+      *                    numeros a gerar por execucao e informada   *
+      *                    pelo operador em vez de fixa em 30, e o    *
+      *                    GO TO inicio virou um laco em paragrafo.   *
+      * 09/08/2026 EQP     Passou a chamar a subrotina TIMELOG no      *
+      *                    inicio e no fim do laco, para registrar     *
+      *                    tempo decorrido e vazao da execucao.        *
+      * 09/08/2026 EQP     Cada numero gerado agora tambem sai         *
+      *                    impresso em CONTADOR.RPT, com cabecalho     *
+      *                    de pagina via PRTLINE.CPY/PGCTLWS.CPY.      *
+      * 09/08/2026 EQP     A quantidade a gerar deixou de ser digitada *
+      *                    pelo operador em tela e passou a vir de     *
+      *                    PARM da JCL (linha de comando), permitindo  *
+      *                    trocar a quantidade sem recompilar e sem    *
+      *                    exigir operador presente na execucao.       *
+      *                    Removido tambem o ACCEPT residual antes do  *
+      *                    STOP RUN, que ainda bloqueava esperando o   *
+      *                    console e contradizia esse mesmo objetivo.  *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-checkpoint assign to "CONTADOR.CKP"
+               organization is indexed
+               access mode is dynamic
+               record key is ckp-programa
+               file status is pc-status-ckp.
+           select arq-relatorio assign to "CONTADOR.RPT"
+               organization is line sequential
+               file status is pc-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-checkpoint.
+           copy CHECKPT.
+
+       fd  arq-relatorio.
+           copy PRTLINE.
+
+       working-storage section.
+
+       copy CHKWS.
+       copy PGCTLWS.
+
+       77  contador             pic 9(009) value zeros.
+       77  pc-status-ckp        pic x(002) value spaces.
+       77  pc-status-relat      pic x(002) value spaces.
+       77  pc-quantidade-gerar  pic 9(005) value zero.
+       77  pc-parm-quantidade   pic x(005) value spaces.
+       77  pc-linha-editada     pic z(008)9.
+
+       77  pc-tl-funcao         pic x(001) value spaces.
+       77  pc-tl-programa       pic x(008) value "CONTADOR".
+       77  pc-tl-qtde           pic 9(009) value zero.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           perform 1000-abrir-arquivo thru 1000-abrir-arquivo-exit
+           move "CONTADOR" to ckp-programa-atual
+           perform 8110-verifica-reinicio
+              thru 8110-verifica-reinicio-exit
+           move ckp-contador-atual to contador
+           perform 1200-informa-quantidade
+              thru 1200-informa-quantidade-exit
+           move "I" to pc-tl-funcao
+           move pc-quantidade-gerar to pc-tl-qtde
+           call "TIMELOG" using pc-tl-funcao pc-tl-programa pc-tl-qtde
+           perform 2000-gera-numero thru 2000-gera-numero-exit
+               pc-quantidade-gerar times
+           move contador to ckp-contador-atual
+           perform 8100-grava-checkpoint
+              thru 8100-grava-checkpoint-exit
+           move "F" to pc-tl-funcao
+           call "TIMELOG" using pc-tl-funcao pc-tl-programa pc-tl-qtde
+           close arq-checkpoint
+           close arq-relatorio
+           stop run.
+
+       1000-abrir-arquivo.
+           open i-o arq-checkpoint
+           if pc-status-ckp = "35"
+              open output arq-checkpoint
+              close arq-checkpoint
+              open i-o arq-checkpoint
+           end-if
+           open output arq-relatorio.
+       1000-abrir-arquivo-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Quantidade a gerar informada via PARM da JCL (linha de     *
+      * comando).  Sem PARM ou com PARM invalida, assume 30.       *
+      *-----------------------------------------------------------*
+       1200-informa-quantidade.
+           accept pc-parm-quantidade from command-line
+           if pc-parm-quantidade is numeric
+              and pc-parm-quantidade not = zero
+              move pc-parm-quantidade to pc-quantidade-gerar
+           else
+              move 30 to pc-quantidade-gerar
+           end-if.
+       1200-informa-quantidade-exit.
+           exit.
+
+           copy CHKPROC.
+
+       2000-gera-numero.
+           add 1 to contador
+           display contador
+           perform 9500-imprime-linha thru 9500-imprime-linha-exit.
+       2000-gera-numero-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Imprime um numero gerado em CONTADOR.RPT, quebrando pagina *
+      * quando o relatorio atinge CP-MAX-LINHAS.                   *
+      *-----------------------------------------------------------*
+       9500-imprime-linha.
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move contador to pc-linha-editada
+           move spaces to lr-texto
+           string "Numero gerado: " delimited by size
+                  pc-linha-editada delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina
+           add 1 to cp-qtde-registros.
+       9500-imprime-linha-exit.
+           exit.
+
+       9510-nova-pagina.
+           add 1 to cp-num-pagina
+           move zero to cp-linhas-pagina
+           move spaces to lr-texto
+           string "Contador - Pagina " delimited by size
+                  cp-num-pagina delimited by size
+                  into lr-texto
+           write linha-relatorio.
+       9510-nova-pagina-exit.
+           exit.
