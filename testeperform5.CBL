@@ -1,20 +1,125 @@
-       identification division.
-       program-id. testperform.
-       author. Dos.
-       environment division.
-       data division.
-       working-storage section.
-       77 contador     pic 99 value zeros.
-       procedure division.
-       inicio.
-         perform varying contador from 1 by 1
-            until contador>30
-            perform somaum
-         if contador=25
-            exit perform
-         end-if
-         end-perform
-         accept contador
-         stop run.
-       somaum.
-         display contador.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. testperform.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     O EXIT PERFORM antes disparava so no      *
+      *                    contador chegar a 25, sem nenhum jeito de *
+      *                    o operador interromper o laco de fato.    *
+      *                    Agora verifica, a cada iteracao, se o     *
+      *                    operador criou o arquivo de controle       *
+      *                    CANCELA (via OPCANWS/OPCANPR) e sai do     *
+      *                    laco quando isso acontece.                *
+      * 09/08/2026 EQP     Passou a chamar a subrotina TIMELOG no      *
+      *                    inicio e no fim do laco.                    *
+      * 09/08/2026 EQP     Cada contagem tambem sai impressa em        *
+      *                    TESTPRF5.RPT, com quebra de pagina via      *
+      *                    PRTLINE.CPY/PGCTLWS.CPY.                    *
+      * 09/08/2026 EQP     OPCANPR.CPY passou a apagar CANCELA ao      *
+      *                    detectar o pedido, para que um cancelamento *
+      *                    nao fique permanente para as proximas       *
+      *                    execucoes deste job.                        *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-cancela assign to "CANCELA"
+               organization is line sequential
+               file status is ws-cancel-status.
+           select arq-relatorio assign to "TESTPRF5.RPT"
+               organization is line sequential
+               file status is tp5-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-cancela.
+       01  cancel-registro          pic x(001).
+
+       fd  arq-relatorio.
+           copy PRTLINE.
+
+       working-storage section.
+
+       copy OPCANWS.
+       copy PGCTLWS.
+
+       77  contador     pic 99 value zeros.
+
+       77  tp5-tl-funcao    pic x(001) value spaces.
+       77  tp5-tl-programa  pic x(008) value "TESTPRF5".
+       77  tp5-tl-qtde      pic 9(009) value zero.
+       77  tp5-status-relat pic x(002) value spaces.
+       77  tp5-linha-editada pic z9.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+         open output arq-relatorio
+         move "I" to tp5-tl-funcao
+         call "TIMELOG" using tp5-tl-funcao tp5-tl-programa
+                               tp5-tl-qtde
+         perform varying contador from 1 by 1
+            until contador>30
+            perform somaum
+            perform 9000-verifica-cancelamento
+               thru 9000-verifica-cancelamento-exit
+            if operador-cancelou
+               display "Cancelado pelo operador."
+               exit perform
+            end-if
+         end-perform
+         move "F" to tp5-tl-funcao
+         move contador to tp5-tl-qtde
+         call "TIMELOG" using tp5-tl-funcao tp5-tl-programa
+                               tp5-tl-qtde
+         close arq-relatorio
+         stop run.
+
+       somaum.
+         display contador
+         perform 9500-imprime-linha thru 9500-imprime-linha-exit.
+
+       9500-imprime-linha.
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move contador to tp5-linha-editada
+           move spaces to lr-texto
+           string "Contador: " delimited by size
+                  tp5-linha-editada delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina
+           add 1 to cp-qtde-registros.
+       9500-imprime-linha-exit.
+           exit.
+
+       9510-nova-pagina.
+           add 1 to cp-num-pagina
+           move zero to cp-linhas-pagina
+           move spaces to lr-texto
+           string "Testperform - Pagina " delimited by size
+                  cp-num-pagina delimited by size
+                  into lr-texto
+           write linha-relatorio.
+       9510-nova-pagina-exit.
+           exit.
+
+         copy OPCANPR.
