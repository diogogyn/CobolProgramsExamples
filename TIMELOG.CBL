@@ -0,0 +1,104 @@
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TIMELOG.
+       AUTHOR.        EQUIPE DE OPERACOES.
+       INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * DATA       AUTOR   DESCRICAO                               *
+      * 09/08/2026 EQP     Subrotina comum de cronometragem/vazao, *
+      *                    chamada por CONTADOR, TESTEPERFORM,     *
+      *                    TESTEPERFORM2, TESTEPERFORM3 e          *
+      *                    TESTPERFORM no inicio e no fim do laco.  *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  TL-HORA-INICIO           PIC 9(008) VALUE ZEROS.
+       77  TL-HORA-FIM              PIC 9(008) VALUE ZEROS.
+       77  TL-SEGUNDOS-INICIO       PIC 9(009) VALUE ZEROS.
+       77  TL-SEGUNDOS-FIM          PIC 9(009) VALUE ZEROS.
+       77  TL-SEGUNDOS-DECORRIDOS   PIC 9(009) VALUE ZEROS.
+       77  TL-REGS-POR-SEGUNDO      PIC 9(007)V99 VALUE ZEROS.
+
+      *****************************************************************
+      *  LINKAGE SECTION
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-FUNCAO                PIC X(001).
+           88  LK-INICIAR                 VALUE "I".
+           88  LK-FINALIZAR               VALUE "F".
+       01  LK-PROGRAMA              PIC X(008).
+       01  LK-QTDE-REGISTROS        PIC 9(009).
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-FUNCAO
+                                 LK-PROGRAMA
+                                 LK-QTDE-REGISTROS.
+
+       0000-MAINLINE.
+           IF LK-INICIAR
+              PERFORM 1000-MARCA-INICIO THRU 1000-MARCA-INICIO-EXIT
+           ELSE
+              PERFORM 2000-MARCA-FIM THRU 2000-MARCA-FIM-EXIT
+           END-IF
+           GOBACK.
+
+       1000-MARCA-INICIO.
+           ACCEPT TL-HORA-INICIO FROM TIME
+           PERFORM 3000-CONVERTE-SEGUNDOS
+              THRU 3000-CONVERTE-SEGUNDOS-EXIT
+           MOVE TL-SEGUNDOS-DECORRIDOS TO TL-SEGUNDOS-INICIO
+           DISPLAY "TIMELOG: " FUNCTION TRIM(LK-PROGRAMA)
+                   " iniciado as " TL-HORA-INICIO.
+       1000-MARCA-INICIO-EXIT.
+           EXIT.
+
+       2000-MARCA-FIM.
+           ACCEPT TL-HORA-FIM FROM TIME
+           MOVE TL-HORA-FIM TO TL-HORA-INICIO
+           PERFORM 3000-CONVERTE-SEGUNDOS
+              THRU 3000-CONVERTE-SEGUNDOS-EXIT
+           MOVE TL-SEGUNDOS-DECORRIDOS TO TL-SEGUNDOS-FIM
+           COMPUTE TL-SEGUNDOS-DECORRIDOS =
+                   TL-SEGUNDOS-FIM - TL-SEGUNDOS-INICIO
+           IF TL-SEGUNDOS-DECORRIDOS = ZERO
+              MOVE 1 TO TL-SEGUNDOS-DECORRIDOS
+           END-IF
+           COMPUTE TL-REGS-POR-SEGUNDO ROUNDED =
+                   LK-QTDE-REGISTROS / TL-SEGUNDOS-DECORRIDOS
+           DISPLAY "TIMELOG: " FUNCTION TRIM(LK-PROGRAMA)
+                   " encerrado as " TL-HORA-FIM
+           DISPLAY "TIMELOG: " LK-QTDE-REGISTROS " registro(s) em "
+                   TL-SEGUNDOS-DECORRIDOS " segundo(s), "
+                   TL-REGS-POR-SEGUNDO " regs/seg".
+       2000-MARCA-FIM-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Converte HHMMSSss (TL-HORA-INICIO) em segundos corridos    *
+      * desde a meia-noite, para permitir o calculo do decorrido.  *
+      *-----------------------------------------------------------*
+       3000-CONVERTE-SEGUNDOS.
+           COMPUTE TL-SEGUNDOS-DECORRIDOS =
+                   (TL-HORA-INICIO / 1000000) * 3600
+                 + (FUNCTION MOD(TL-HORA-INICIO / 10000, 100) * 60)
+                 + FUNCTION MOD(TL-HORA-INICIO / 100, 100).
+       3000-CONVERTE-SEGUNDOS-EXIT.
+           EXIT.
