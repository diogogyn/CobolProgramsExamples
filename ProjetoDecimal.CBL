@@ -1,17 +1,143 @@
-       identification division.
-       program-id. teste.
-       author. Dos.
-       environment division.
-         configuration section.
-           special-names.
-             decimal-point is comma.
-       data division.
-       working-storage section.
-       77 valor        pic z.zzz.zzz,99 values zeros.
-       procedure division.
-       inicio.
-         display erase.
-         display "Valor: " at 1010
-         accept valor at 1020
-         stop run.
-
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. teste.
+       author. Dos.
+       installation. exercicios de treinamento.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a gravar cada VALOR informado em   *
+      *                    VALORES.DAT (em vez de descartar o        *
+      *                    valor apos o ACCEPT) e a listar o          *
+      *                    historico completo ao final.  Aceita a    *
+      *                    moeda do valor (BRL/USD) e delega a        *
+      *                    formatacao para a subrotina CURRFMT em     *
+      *                    vez de depender so da PICTURE local.       *
+      *                    Valida sinal e faixa do valor na entrada.  *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+         decimal-point is comma.
+       input-output section.
+       file-control.
+           select valor-cadastro assign to "VALORES.DAT"
+               organization is line sequential
+               file status is te-status-valor.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  valor-cadastro.
+           copy VALOREG.
+
+       working-storage section.
+
+       77  te-status-valor      pic x(002) value spaces.
+           88  te-fim-valor                 value "10".
+
+       77  te-valor             pic 9(009)v99 value zero.
+       77  te-moeda             pic x(003) value spaces.
+           88  te-moeda-real                value "BRL".
+           88  te-moeda-dolar               value "USD".
+       77  te-valor-editado     pic x(017) value spaces.
+
+       77  resposta-continua    pic x(001) value "S".
+           88  continua-incluindo           value "S" "s".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           display erase
+           open extend valor-cadastro
+           if te-status-valor = "35"
+              open output valor-cadastro
+              close valor-cadastro
+              open extend valor-cadastro
+           end-if
+           perform 2000-aceita-valor thru 2000-aceita-valor-exit
+               until not continua-incluindo
+           close valor-cadastro
+           perform 3000-lista-valores thru 3000-lista-valores-exit
+           stop run.
+
+       2000-aceita-valor.
+           display erase
+           perform 2010-aceita-moeda  thru 2010-aceita-moeda-exit
+           perform 2020-aceita-numero thru 2020-aceita-numero-exit
+           move te-valor to vl-valor
+           move te-moeda to vl-moeda
+           write vl-registro
+           call "CURRFMT" using te-valor te-moeda te-valor-editado
+           display "Gravado: " te-valor-editado at 1410
+           display "Incluir outro valor [s/n]? " at 1610
+           accept resposta-continua at 1638.
+       2000-aceita-valor-exit.
+           exit.
+
+       2010-aceita-moeda.
+           display "Moeda [BRL/USD]: " at 1010
+           accept te-moeda at 1027
+           if not te-moeda-real and not te-moeda-dolar
+              display "Moeda invalida. Use BRL ou USD." at 1810
+              go to 2010-aceita-moeda
+           end-if.
+       2010-aceita-moeda-exit.
+           exit.
+
+       2020-aceita-numero.
+           display "Valor: " at 1110
+           accept te-valor at 1120
+           if te-valor not numeric or te-valor = zero
+              display "Valor invalido. Informe um valor maior "
+                       "que zero." at 1810
+              go to 2020-aceita-numero
+           end-if.
+       2020-aceita-numero-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Relista todo o historico persistido, chamando CURRFMT para *
+      * cada registro em vez de reimplementar a formatacao aqui.   *
+      *-----------------------------------------------------------*
+       3000-lista-valores.
+           open input valor-cadastro
+           perform 3010-le-proximo-valor
+              thru 3010-le-proximo-valor-exit
+           perform 3020-exibe-um-valor
+              thru 3020-exibe-um-valor-exit
+               until te-fim-valor
+           close valor-cadastro.
+       3000-lista-valores-exit.
+           exit.
+
+       3010-le-proximo-valor.
+           read valor-cadastro
+               at end
+                   set te-fim-valor to true
+               not at end
+                   continue
+           end-read.
+       3010-le-proximo-valor-exit.
+           exit.
+
+       3020-exibe-um-valor.
+           call "CURRFMT" using vl-valor vl-moeda te-valor-editado
+           display te-valor-editado
+           perform 3010-le-proximo-valor
+              thru 3010-le-proximo-valor-exit.
+       3020-exibe-um-valor-exit.
+           exit.
