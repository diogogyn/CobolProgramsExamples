@@ -1,31 +1,247 @@
-       identification division.
-       program-id. Laco.
-       author. Dos.
-       data division.
-       working-storage section.
-       01 DataSistema.
-         10 AnoSistema     pic 9(004) value zero.
-         10 MesSistema     pic 9(002) value zero.
-         10 DiaSistema     pic 9(003) value zero.
-       77 Contador         pic 9(003) value zero.
-       procedure division.
-       inicio.
-         display erase
-         perform pega-data-sistema
-         perform exibe-tela
-         perform varying contador from 1 by 1
-            until contador > 10
-         display "Contador: " contador
-         end-perform
-         stop run.
-
-         pega-data-sistema.
-           accept DataSistema from date yyyymmdd
-
-           .
-
-         exibe-tela.
-           display "Programa batch..."
-           display "Data de execucao: "DiaSistema "/" MesSistema "/"
-           AnoSistema
-           display "".
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. Laco.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Reescrito como job batch orientado a     *
+      *                    arquivo: o laco agora percorre           *
+      *                    LACO.DAT (contador real de registros)    *
+      *                    em vez de um PERFORM ... UNTIL > 10       *
+      *                    fixo.  Adicionado checkpoint/restart,     *
+      *                    cabecalho/rodape de controle, tratamento  *
+      *                    de erro anormal e a DATASIS.CPY comum no  *
+      *                    lugar da DataSistema declarada localmente.*
+      * 09/08/2026 EQP     O restart restaurava o contador do        *
+      *                    checkpoint mas continuava lendo LACO.DAT  *
+      *                    do primeiro registro fisico, reprocessando*
+      *                    tudo.  Adicionado o pulo dos registros ja *
+      *                    processados antes de retomar o laco real. *
+      *                    Removido 9999-ABEND-EXIT (inalcancavel -  *
+      *                    todo desvio de erro termina em STOP RUN). *
+      * 09/08/2026 EQP     O checkpoint gravado a cada 5 registros    *
+      *                    ficava para tras com o contador final,     *
+      *                    entao a proxima execucao - mesmo contra um *
+      *                    LACO.DAT novo de outro dia - pulava        *
+      *                    registros iniciais achando que eram        *
+      *                    reprocessamento.  Passou a chamar          *
+      *                    8120-FINALIZA-CHECKPOINT ao esgotar        *
+      *                    LACO.DAT com sucesso.                      *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-laco assign to "LACO.DAT"
+               organization is line sequential
+               file status is lc-status-laco.
+
+           select arq-checkpoint assign to "LACOCKP"
+               organization is indexed
+               access mode is dynamic
+               record key is ckp-programa
+               file status is lc-status-ckp.
+
+           select laco-relatorio assign to "LACO.RPT"
+               organization is line sequential
+               file status is lc-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-laco.
+           copy LACOREC.
+
+       fd  arq-checkpoint.
+           copy CHECKPT.
+
+       fd  laco-relatorio.
+       01  linha-relatorio           pic x(80).
+
+       working-storage section.
+
+       copy DATASIS.
+       copy CHKWS.
+
+       77  lc-status-laco       pic x(002) value spaces.
+           88  lc-fim-laco                  value "10".
+       77  lc-status-ckp        pic x(002) value spaces.
+       77  lc-status-relat      pic x(002) value spaces.
+
+       77  contador             pic 9(009) value zero.
+       77  lc-intervalo-ckp     pic 9(003) value 5.
+       77  lc-div-quociente     pic 9(009) value zero.
+       77  lc-div-resto         pic 9(003) value zero.
+       77  lc-indice-reinicio   pic 9(009) value zero.
+
+       01  cab-laco-1.
+           05  filler                pic x(20) value
+                                          "JOB LACO - INICIO".
+           05  filler                pic x(08) value "  DATA: ".
+           05  cb-dia                pic 99.
+           05  filler                pic x(01) value "/".
+           05  cb-mes                pic 99.
+           05  filler                pic x(01) value "/".
+           05  cb-ano                pic 9999.
+       01  linha-rod-1.
+           05  filler                pic x(32) value
+                                     "TOTAL DE REGISTROS PROCESSADOS:".
+           05  filler                pic x(02) value spaces.
+           05  rd-total              pic zzzzzzzz9.
+       01  linha-rod-2.
+           05  filler                pic x(20) value
+                                          "JOB LACO - FIM".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+
+       inicio.
+           display erase
+           perform 1000-abrir-arquivos thru 1000-abrir-arquivos-exit
+           move "LACO"        to ckp-programa-atual
+           perform 8110-verifica-reinicio
+              thru 8110-verifica-reinicio-exit
+           move ckp-contador-atual to contador
+           perform 2000-imprime-cabecalho
+              thru 2000-imprime-cabecalho-exit
+           if contador > zero
+              perform 2500-pula-registros-processados
+                 thru 2500-pula-registros-processados-exit
+           end-if
+           perform 3000-processa-registros
+              thru 3000-processa-registros-exit
+           perform 8120-finaliza-checkpoint
+              thru 8120-finaliza-checkpoint-exit
+           perform 4000-imprime-rodape thru 4000-imprime-rodape-exit
+           close arq-laco arq-checkpoint laco-relatorio
+           stop run.
+
+       1000-abrir-arquivos.
+           open input arq-laco
+           if lc-status-laco not = "00"
+              display "LACO: erro ao abrir LACO.DAT - status "
+                       lc-status-laco
+              go to 9999-abend
+           end-if
+           open i-o arq-checkpoint
+           if lc-status-ckp = "35"
+              open output arq-checkpoint
+              close arq-checkpoint
+              open i-o arq-checkpoint
+           end-if
+           if lc-status-ckp not = "00"
+              display "LACO: erro ao abrir LACOCKP - status "
+                       lc-status-ckp
+              go to 9999-abend
+           end-if
+           open output laco-relatorio
+           if lc-status-relat not = "00"
+              display "LACO: erro ao abrir LACO.RPT - status "
+                       lc-status-relat
+              go to 9999-abend
+           end-if.
+       1000-abrir-arquivos-exit.
+           exit.
+
+           copy CHKPROC.
+
+       2000-imprime-cabecalho.
+           move dia-sistema to cb-dia
+           move mes-sistema to cb-mes
+           move ano-sistema to cb-ano
+           write linha-relatorio from cab-laco-1
+           move spaces to linha-relatorio
+           write linha-relatorio after advancing 2 lines.
+       2000-imprime-cabecalho-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Retomada de restart: descarta os registros ja processados  *
+      * na execucao anterior (indicados pelo checkpoint) para que  *
+      * o laco real comece exatamente onde o job parou.            *
+      *-----------------------------------------------------------*
+       2500-pula-registros-processados.
+           perform 3010-le-proximo-registro
+              thru 3010-le-proximo-registro-exit
+              varying lc-indice-reinicio from 1 by 1
+              until lc-indice-reinicio > contador
+                 or lc-fim-laco.
+       2500-pula-registros-processados-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Percorre LACO.DAT ate o fim, um registro real de cada vez -*
+      * substitui o antigo PERFORM ... UNTIL CONTADOR > 10.        *
+      *-----------------------------------------------------------*
+       3000-processa-registros.
+           perform 3010-le-proximo-registro
+              thru 3010-le-proximo-registro-exit
+           perform 3020-processa-um-registro
+              thru 3020-processa-um-registro-exit
+               until lc-fim-laco.
+       3000-processa-registros-exit.
+           exit.
+
+       3010-le-proximo-registro.
+           read arq-laco
+               at end
+                   set lc-fim-laco to true
+               not at end
+                   continue
+           end-read
+           if lc-status-laco not = "00" and lc-status-laco not = "10"
+              display "LACO: erro de leitura em LACO.DAT - status "
+                       lc-status-laco
+              go to 9999-abend
+           end-if.
+       3010-le-proximo-registro-exit.
+           exit.
+
+       3020-processa-um-registro.
+           add 1 to contador
+           display "Contador: " contador " - " lc-descricao
+           divide contador by lc-intervalo-ckp
+               giving lc-div-quociente
+               remainder lc-div-resto
+           if lc-div-resto = zero
+              move contador to ckp-contador-atual
+              perform 8100-grava-checkpoint
+                 thru 8100-grava-checkpoint-exit
+           end-if
+           perform 3010-le-proximo-registro
+              thru 3010-le-proximo-registro-exit.
+       3020-processa-um-registro-exit.
+           exit.
+
+       4000-imprime-rodape.
+           move contador to rd-total
+           write linha-relatorio from linha-rod-1
+               after advancing 1 line
+           write linha-relatorio from linha-rod-2
+               after advancing 2 lines.
+       4000-imprime-rodape-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Ponto unico de encerramento anormal: registra o motivo e   *
+      * devolve codigo de retorno diferente de zero ao sistema     *
+      * operacional em vez de simplesmente parar o job.            *
+      *-----------------------------------------------------------*
+       9999-abend.
+           display "LACO: encerramento anormal do job."
+           move 16 to return-code
+           stop run.
