@@ -1,54 +1,365 @@
-       identification division.
-       program-id. onibus.
-       author. Dos.
-       data division.
-       working-storage section.
-       77 peso        pic 999 value zeros.
-       77 idade       pic 99 value zeros.
-       77 sexo        pic x(2) value spaces.
-       77 altura      pic 999 values zeros.
-       77 idmedia       pic 99 value zeros.
-       77 sopesos       pic 999 values zeros.
-       77 mealt         pic 999 value zeros.
-       77 maalt         pic 999 value zeros.
-       77 percent       pic 99 value zeros.
-       77 contador      pic 99 value zeros.
-       77 idadevinte    pic 99 value zeros.
-       77 nmulher       pic 99  value zeros.
-       77 cont          pic 99 value zeros.
-       procedure division.
-       inicio.
-         move 0 to maalt
-         move 9.99 to mealt
-         perform varying contador from 1 by 1
-           until contador > 5
-           display erase.
-           display "Digite a idade: " at 0517
-           display "Digite o peso: " at 0617
-           display "Digite o sexo[m/f]: " at 0617
-           display "Digite a altura: " at 0717
-           accept idade at 0520
-           accept peso at 0620
-           accept sexo at 0720
-           accept altura at 0820
-      *para calcular a idade media
-           compute idmedia=idmedia+idade
-           add 1 to cont
-           compute sopesos=sopesos+peso
-           if altura greater than maalt
-              move altura to maalt
-           end-if
-           if altura less than mealt
-              move altura to mealt
-           end-if
-           if (sexo equal "f")
-               if (idade <= 25)
-                compute idadevinte=idadevinte+1
-               end-if
-           end-if
-         end-perform
-         compute idmedia=idmedia/cont
-         compute percent=(nmulher/idadevinte)*100
-
-
-
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. onibus.
+       author. Dos.
+       installation. pesquisa de perfil de passageiros.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Reescrito: respostas gravadas em         *
+      *                    ONIBUS.DAT em vez de descartadas,        *
+      *                    quantidade de respondentes informada     *
+      *                    pelo operador em vez de fixa em 5,       *
+      *                    validacao de SEXO/IDADE/PESO/ALTURA,     *
+      *                    cabecalho de rota/data e impressao do    *
+      *                    resumo estatistico em ONIBUS.RPT.        *
+      *                    Corrigido o calculo do percentual de     *
+      *                    mulheres ate 25 anos, que usava NMULHER  *
+      *                    (sempre zero) em vez da contagem real.   *
+      * 09/08/2026 EQP     Contagem completa por sexo e por faixa    *
+      *                    etaria (ate 25, 25-40, 40 ou mais) e       *
+      *                    percentual de homens/mulheres, impressos  *
+      *                    lado a lado no resumo.  Cabecalho da rota *
+      *                    agora tambem registra o motorista.        *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+         decimal-point is comma.
+       input-output section.
+       file-control.
+           select resposta-onibus assign to "ONIBUS"
+               organization is line sequential
+               file status is onb-status-resposta.
+
+           select onibus-relatorio assign to "ONIBUS.RPT"
+               organization is line sequential
+               file status is onb-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  resposta-onibus.
+           copy ONIBREC.
+
+       fd  onibus-relatorio.
+       01  linha-relatorio           pic x(80).
+
+       working-storage section.
+
+       copy DATASIS.
+
+       77  onb-status-resposta  pic x(002) value spaces.
+       77  onb-status-relat     pic x(002) value spaces.
+
+       77  onb-rota             pic 9(004) value zeros.
+       77  onb-data-8           pic 9(008) value zeros.
+       77  onb-qtde-respondentes pic 9(005) value zeros.
+       77  onb-sequencial       pic 9(005) value zeros.
+
+       77  idade                pic 9(003) value zeros.
+       77  sexo                 pic x(001) value spaces.
+       77  peso                 pic 9(003) value zeros.
+       77  altura               pic 9(003) value zeros.
+
+       77  onb-soma-idades      pic 9(007) value zeros.
+       77  onb-soma-pesos       pic 9(007) value zeros.
+       77  onb-idade-media      pic 9(003) value zeros.
+       77  onb-peso-medio       pic 9(003) value zeros.
+       77  onb-altura-minima    pic 9(003) value zeros.
+       77  onb-altura-maxima    pic 9(003) value zeros.
+       77  onb-qtde-mulh-jovens pic 9(005) value zeros.
+       77  onb-percent-jovens   pic 9(003)v99 value zeros.
+
+       77  onb-motorista        pic x(030) value spaces.
+
+       77  onb-qtde-homens      pic 9(005) value zeros.
+       77  onb-qtde-mulheres    pic 9(005) value zeros.
+       77  onb-percent-homens   pic 9(003)v99 value zeros.
+       77  onb-percent-mulheres pic 9(003)v99 value zeros.
+
+       77  onb-qtde-ate-25      pic 9(005) value zeros.
+       77  onb-qtde-25-40       pic 9(005) value zeros.
+       77  onb-qtde-40-mais     pic 9(005) value zeros.
+
+       01  cab-onibus-1.
+           05  filler                pic x(20) value
+                                          "PESQUISA DE ONIBUS -".
+           05  filler                pic x(07) value " ROTA: ".
+           05  co-rota               pic 9999.
+           05  filler                pic x(08) value "  DATA: ".
+           05  co-dia                pic 99.
+           05  filler                pic x(01) value "/".
+           05  co-mes                pic 99.
+           05  filler                pic x(01) value "/".
+           05  co-ano                pic 9999.
+           05  filler                pic x(13) value "  MOTORISTA: ".
+           05  co-motorista          pic x(030).
+       01  linha-qtde-sexo.
+           05  filler                pic x(30) value
+                                          "HOMENS / MULHERES:".
+           05  filler                pic x(02) value spaces.
+           05  lqs-homens            pic zzzz9.
+           05  filler                pic x(03) value " / ".
+           05  lqs-mulheres          pic zzzz9.
+       01  linha-percent-sexo.
+           05  filler                pic x(30) value
+                                          "PERCENTUAL HOMENS/MULHERES:".
+           05  filler                pic x(02) value spaces.
+           05  lps-homens            pic zz9,99.
+           05  filler                pic x(01) value "%".
+           05  filler                pic x(03) value " / ".
+           05  lps-mulheres          pic zz9,99.
+           05  filler                pic x(01) value "%".
+       01  linha-faixa-etaria.
+           05  filler                pic x(30) value
+                                          "FAIXA ETARIA:".
+           05  filler                pic x(02) value spaces.
+           05  lfe-descricao         pic x(20).
+           05  filler                pic x(02) value spaces.
+           05  lfe-quantidade        pic zzzz9.
+       01  linha-qtde-resp.
+           05  filler                pic x(30) value
+                                     "QUANTIDADE DE RESPONDENTES:".
+           05  filler                pic x(02) value spaces.
+           05  lq-qtde               pic zzzz9.
+       01  linha-idade-media.
+           05  filler                pic x(30) value
+                                          "IDADE MEDIA:".
+           05  filler                pic x(02) value spaces.
+           05  li-idade              pic zz9.
+       01  linha-peso-medio.
+           05  filler                pic x(30) value
+                                          "PESO MEDIO (KG):".
+           05  filler                pic x(02) value spaces.
+           05  lp-peso               pic zz9.
+       01  linha-altura-min.
+           05  filler                pic x(30) value
+                                          "ALTURA MINIMA (CM):".
+           05  filler                pic x(02) value spaces.
+           05  la-min                pic zz9.
+       01  linha-altura-max.
+           05  filler                pic x(30) value
+                                          "ALTURA MAXIMA (CM):".
+           05  filler                pic x(02) value spaces.
+           05  la-max                pic zz9.
+       01  linha-percentual.
+           05  filler                pic x(35) value
+                              "PERCENTUAL DE MULHERES ATE 25 ANOS:".
+           05  filler                pic x(02) value spaces.
+           05  lpj-perc              pic zz9,99.
+           05  filler                pic x(01) value "%".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+
+       inicio.
+           perform 1000-abrir-arquivos thru 1000-abrir-arquivos-exit
+           perform 1100-identifica-rota thru 1100-identifica-rota-exit
+           perform 1200-informa-quantidade
+              thru 1200-informa-quantidade-exit
+           move 999 to onb-altura-minima
+           move 0   to onb-altura-maxima
+           perform 2000-coleta-respondente
+              thru 2000-coleta-respondente-exit
+               onb-qtde-respondentes times
+           perform 3000-calcula-estatisticas
+              thru 3000-calcula-estatisticas-exit
+           perform 4000-imprime-resumo thru 4000-imprime-resumo-exit
+           close resposta-onibus onibus-relatorio
+           stop run.
+
+       1000-abrir-arquivos.
+           open extend resposta-onibus
+           open output onibus-relatorio.
+       1000-abrir-arquivos-exit.
+           exit.
+
+       1100-identifica-rota.
+           display erase
+           display "Numero da rota: " at 0510
+           accept onb-rota at 0527
+           display "Motorista: " at 0610
+           accept onb-motorista at 0622
+           accept data-sistema from date yyyymmdd
+           compute onb-data-8 = ano-sistema * 10000
+                               + mes-sistema * 100 + dia-sistema.
+       1100-identifica-rota-exit.
+           exit.
+
+       1200-informa-quantidade.
+           display "Quantidade de respondentes: " at 0710
+           accept onb-qtde-respondentes at 0740
+           if onb-qtde-respondentes = zero
+              move 1 to onb-qtde-respondentes
+           end-if.
+       1200-informa-quantidade-exit.
+           exit.
+
+      *-----------------------------------------------------------*
+      * Coleta um respondente, valida os campos, acumula as        *
+      * estatisticas da rota e grava a resposta em ONIBUS.DAT.     *
+      *-----------------------------------------------------------*
+       2000-coleta-respondente.
+           display erase
+           display "Rota: " at 0510
+           display onb-rota at 0517
+           display "Idade: " at 0710
+           display "Sexo [M/F]: " at 0810
+           display "Peso (kg): " at 0910
+           display "Altura (cm): " at 1010
+           perform 2010-aceita-idade  thru 2010-aceita-idade-exit
+           perform 2020-aceita-sexo   thru 2020-aceita-sexo-exit
+           perform 2030-aceita-peso   thru 2030-aceita-peso-exit
+           perform 2040-aceita-altura thru 2040-aceita-altura-exit
+           add 1 to onb-sequencial
+           add idade to onb-soma-idades
+           add peso  to onb-soma-pesos
+           if altura > onb-altura-maxima
+              move altura to onb-altura-maxima
+           end-if
+           if altura < onb-altura-minima
+              move altura to onb-altura-minima
+           end-if
+           if sexo = "F" or sexo = "f"
+              add 1 to onb-qtde-mulheres
+              if idade <= 25
+                 add 1 to onb-qtde-mulh-jovens
+              end-if
+           else
+              add 1 to onb-qtde-homens
+           end-if
+           evaluate true
+               when idade <= 25
+                   add 1 to onb-qtde-ate-25
+               when idade <= 40
+                   add 1 to onb-qtde-25-40
+               when other
+                   add 1 to onb-qtde-40-mais
+           end-evaluate
+           move onb-rota       to ob-rota
+           move onb-data-8     to ob-data-coleta
+           move onb-sequencial to ob-sequencial
+           move idade          to ob-idade
+           move sexo           to ob-sexo
+           move peso           to ob-peso
+           move altura         to ob-altura
+           write ob-registro.
+       2000-coleta-respondente-exit.
+           exit.
+
+       2010-aceita-idade.
+           accept idade at 0720
+           if idade < 1 or idade > 120
+              display "Idade invalida (1-120)." at 1410
+              go to 2010-aceita-idade
+           end-if.
+       2010-aceita-idade-exit.
+           exit.
+
+       2020-aceita-sexo.
+           accept sexo at 0825
+           if sexo not = "M" and sexo not = "m"
+                        and sexo not = "F" and sexo not = "f"
+              display "Sexo invalido (M ou F)." at 1410
+              go to 2020-aceita-sexo
+           end-if.
+       2020-aceita-sexo-exit.
+           exit.
+
+       2030-aceita-peso.
+           accept peso at 0924
+           if peso < 1 or peso > 300
+              display "Peso invalido (1-300 kg)." at 1410
+              go to 2030-aceita-peso
+           end-if.
+       2030-aceita-peso-exit.
+           exit.
+
+       2040-aceita-altura.
+           accept altura at 1025
+           if altura < 50 or altura > 250
+              display "Altura invalida (50-250 cm)." at 1410
+              go to 2040-aceita-altura
+           end-if.
+       2040-aceita-altura-exit.
+           exit.
+
+       3000-calcula-estatisticas.
+           if onb-sequencial > zero
+              compute onb-idade-media rounded =
+                      onb-soma-idades / onb-sequencial
+              compute onb-peso-medio rounded =
+                      onb-soma-pesos / onb-sequencial
+              compute onb-percent-jovens rounded =
+                      (onb-qtde-mulh-jovens / onb-sequencial) * 100
+              compute onb-percent-homens rounded =
+                      (onb-qtde-homens / onb-sequencial) * 100
+              compute onb-percent-mulheres rounded =
+                      (onb-qtde-mulheres / onb-sequencial) * 100
+           end-if.
+       3000-calcula-estatisticas-exit.
+           exit.
+
+       4000-imprime-resumo.
+           move onb-rota      to co-rota
+           move dia-sistema   to co-dia
+           move mes-sistema   to co-mes
+           move ano-sistema   to co-ano
+           move onb-motorista to co-motorista
+           write linha-relatorio from cab-onibus-1
+           move spaces to linha-relatorio
+           write linha-relatorio after advancing 2 lines
+           move onb-sequencial to lq-qtde
+           write linha-relatorio from linha-qtde-resp
+               after advancing 1 line
+           move onb-idade-media to li-idade
+           write linha-relatorio from linha-idade-media
+               after advancing 1 line
+           move onb-peso-medio to lp-peso
+           write linha-relatorio from linha-peso-medio
+               after advancing 1 line
+           move onb-altura-minima to la-min
+           write linha-relatorio from linha-altura-min
+               after advancing 1 line
+           move onb-altura-maxima to la-max
+           write linha-relatorio from linha-altura-max
+               after advancing 1 line
+           move onb-percent-jovens to lpj-perc
+           write linha-relatorio from linha-percentual
+               after advancing 1 line
+           move onb-qtde-homens   to lqs-homens
+           move onb-qtde-mulheres to lqs-mulheres
+           write linha-relatorio from linha-qtde-sexo
+               after advancing 1 line
+           move onb-percent-homens   to lps-homens
+           move onb-percent-mulheres to lps-mulheres
+           write linha-relatorio from linha-percent-sexo
+               after advancing 1 line
+           move "ATE 25 ANOS"     to lfe-descricao
+           move onb-qtde-ate-25   to lfe-quantidade
+           write linha-relatorio from linha-faixa-etaria
+               after advancing 1 line
+           move "25 A 40 ANOS"    to lfe-descricao
+           move onb-qtde-25-40    to lfe-quantidade
+           write linha-relatorio from linha-faixa-etaria
+               after advancing 1 line
+           move "MAIS DE 40 ANOS" to lfe-descricao
+           move onb-qtde-40-mais  to lfe-quantidade
+           write linha-relatorio from linha-faixa-etaria
+               after advancing 1 line.
+       4000-imprime-resumo-exit.
+           exit.
