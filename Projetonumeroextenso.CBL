@@ -1,43 +1,58 @@
-       identification division.
-       program-id. extenso.
-       author. voce.
-       environment division.
-       data division.
-       working-storage section.
-       77 numero          pic 99 value zeros.
-       77 entra           pic x value spaces.
-       procedure division.
-       inicio.
-         display erase
-         display "Numero por extenso." at 1031
-         display "Numero: " at 1405.
-       pnumero.
-         accept numero at 1416
-         if numero>10
-           go to pnumero
-         end-if
-         evaluate numero
-             when 1
-                display "Um" at 1510
-             when 2
-                display "dois" at 1510
-             when 3
-                display "tres" at 1510
-             when 4
-                display "quatro" at 1510
-             when 5
-                display "cinco" at 1510
-             when 6
-                display "seis" at 1510
-             when 7
-                display "sete" at 1510
-             when 8
-                display "oito" at 1510
-             when 9
-                display "nove" at 1510
-             when 10
-                display "dez" at 1510
-         end-evaluate
-         accept entra at 1710
-         stop run.
-
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. extenso.
+       author. voce.
+       installation. exercicios de treinamento.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a chamar a subrotina NUMWORD em    *
+      *                    vez do EVALUATE fixo de 1 a 10, o que      *
+      *                    estende a faixa aceita para 0-999.        *
+      *                    Numero fora da faixa agora exibe uma      *
+      *                    mensagem e pede novamente, em vez de       *
+      *                    voltar ao prompt em silencio.             *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       working-storage section.
+       77  numero             pic 9(003) value zeros.
+       77  entra              pic x(001) value spaces.
+       77  ext-palavra        pic x(060) value spaces.
+       77  ext-status         pic x(001) value spaces.
+           88  ext-numero-valido           value "0".
+           88  ext-numero-invalido         value "1".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           display erase
+           display "Numero por extenso." at 1031.
+
+       pnumero.
+           display "Numero (0-999): " at 1405
+           accept numero at 1421
+           call "NUMWORD" using numero ext-palavra ext-status
+           if ext-numero-invalido
+              display "Numero fora da faixa. Tente novamente."
+                       at 1605
+              go to pnumero
+           end-if
+           display ext-palavra at 1510
+           accept entra at 1710
+           stop run.
