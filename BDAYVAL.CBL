@@ -0,0 +1,152 @@
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BDAYVAL.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * DATA       AUTOR   DESCRICAO                               *
+      * 09/08/2026 EQP     Validacao de DIA/MES/ANO de nascimento, *
+      *                    calculo de idade e de dias ate o        *
+      *                    proximo aniversario.  Extraida do       *
+      *                    DIADATA (ProjetoAniversario) para ser   *
+      *                    reaproveitada pelo cadastro de clientes *
+      *                    (ARRAYS).                                *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  BD-DATA-SISTEMA.
+           05  BD-ANO-SISTEMA        PIC 9(004).
+           05  BD-MES-SISTEMA        PIC 9(002).
+           05  BD-DIA-SISTEMA        PIC 9(002).
+
+       77  BD-DIAS-NO-MES            PIC 9(002).
+       77  BD-DATA-SISTEMA-8         PIC 9(008).
+       77  BD-DATA-ANIV-ESTE-ANO     PIC 9(008).
+       77  BD-DATA-ANIV-PROX-ANO     PIC 9(008).
+       77  BD-INT-HOJE               PIC S9(009).
+       77  BD-INT-ANIV               PIC S9(009).
+
+      *****************************************************************
+      *  LINKAGE SECTION
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-DIA                    PIC 9(002).
+       01  LK-MES                    PIC 9(002).
+       01  LK-ANO                    PIC 9(004).
+       01  LK-STATUS                 PIC X(001).
+           88  LK-DATA-VALIDA               VALUE "0".
+           88  LK-DATA-INVALIDA              VALUE "1".
+       01  LK-IDADE                  PIC 9(003).
+       01  LK-DIAS-PROX-ANIVERSARIO  PIC 9(004).
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-STATUS
+                                 LK-IDADE LK-DIAS-PROX-ANIVERSARIO.
+
+       0000-MAINLINE.
+           SET LK-DATA-VALIDA TO TRUE
+           MOVE ZEROS TO LK-IDADE LK-DIAS-PROX-ANIVERSARIO
+           ACCEPT BD-DATA-SISTEMA FROM DATE YYYYMMDD
+           PERFORM 1000-VALIDA-DATA THRU 1000-VALIDA-DATA-EXIT
+           IF LK-DATA-VALIDA
+              PERFORM 2000-CALCULA-IDADE THRU 2000-CALCULA-IDADE-EXIT
+              PERFORM 3000-CALCULA-DIAS-ANIV
+                 THRU 3000-CALCULA-DIAS-ANIV-EXIT
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * Valida MES 1-12, DIA contra os dias do mes informado       *
+      * (incluindo ano bissexto para fevereiro) e ANO num intervalo*
+      * plausivel para data de nascimento.                         *
+      *-----------------------------------------------------------*
+       1000-VALIDA-DATA.
+           IF LK-MES < 1 OR LK-MES > 12
+              SET LK-DATA-INVALIDA TO TRUE
+              GO TO 1000-VALIDA-DATA-EXIT
+           END-IF
+           IF LK-ANO < 1900 OR LK-ANO > BD-ANO-SISTEMA
+              SET LK-DATA-INVALIDA TO TRUE
+              GO TO 1000-VALIDA-DATA-EXIT
+           END-IF
+           EVALUATE LK-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO BD-DIAS-NO-MES
+               WHEN 2
+                   IF FUNCTION MOD(LK-ANO, 4) = 0 AND
+                      (FUNCTION MOD(LK-ANO, 100) NOT = 0 OR
+                       FUNCTION MOD(LK-ANO, 400) = 0)
+                      MOVE 29 TO BD-DIAS-NO-MES
+                   ELSE
+                      MOVE 28 TO BD-DIAS-NO-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO BD-DIAS-NO-MES
+           END-EVALUATE
+           IF LK-DIA < 1 OR LK-DIA > BD-DIAS-NO-MES
+              SET LK-DATA-INVALIDA TO TRUE
+           END-IF.
+       1000-VALIDA-DATA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Idade em anos completos na data de hoje.                   *
+      *-----------------------------------------------------------*
+       2000-CALCULA-IDADE.
+           COMPUTE LK-IDADE = BD-ANO-SISTEMA - LK-ANO
+           IF BD-MES-SISTEMA < LK-MES
+              SUBTRACT 1 FROM LK-IDADE
+           ELSE
+              IF BD-MES-SISTEMA = LK-MES AND BD-DIA-SISTEMA < LK-DIA
+                 SUBTRACT 1 FROM LK-IDADE
+              END-IF
+           END-IF.
+       2000-CALCULA-IDADE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Dias corridos ate o proximo aniversario, usando a          *
+      * conversao de data para numero de dia juliano continuo.     *
+      *-----------------------------------------------------------*
+       3000-CALCULA-DIAS-ANIV.
+           COMPUTE BD-DATA-SISTEMA-8 =
+                   BD-ANO-SISTEMA * 10000 + BD-MES-SISTEMA * 100
+                                           + BD-DIA-SISTEMA
+           COMPUTE BD-DATA-ANIV-ESTE-ANO =
+                   BD-ANO-SISTEMA * 10000 + LK-MES * 100 + LK-DIA
+           MOVE FUNCTION INTEGER-OF-DATE(BD-DATA-SISTEMA-8)
+                                              TO BD-INT-HOJE
+           MOVE FUNCTION INTEGER-OF-DATE(BD-DATA-ANIV-ESTE-ANO)
+                                              TO BD-INT-ANIV
+           IF BD-INT-ANIV >= BD-INT-HOJE
+              COMPUTE LK-DIAS-PROX-ANIVERSARIO =
+                      BD-INT-ANIV - BD-INT-HOJE
+           ELSE
+              COMPUTE BD-DATA-ANIV-PROX-ANO =
+                      (BD-ANO-SISTEMA + 1) * 10000
+                                    + LK-MES * 100 + LK-DIA
+              MOVE FUNCTION INTEGER-OF-DATE(BD-DATA-ANIV-PROX-ANO)
+                                              TO BD-INT-ANIV
+              COMPUTE LK-DIAS-PROX-ANIVERSARIO =
+                      BD-INT-ANIV - BD-INT-HOJE
+           END-IF.
+       3000-CALCULA-DIAS-ANIV-EXIT.
+           EXIT.
