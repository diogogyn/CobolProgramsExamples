@@ -1,17 +1,267 @@
-       identification division.
-       program-id. testeperform2.
-       author. Dos.
-       environment division.
-       data division.
-       working-storage section.
-       77 contador     pic 99 values zeros.
-       procedure division.
-       inicio.
-         perform varying contador from 1 by 1
-           until contador > 30
-           perform somaum
-         end-perform
-         accept contador
-         stop run.
-       somaum.
-         display contador.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. testeperform2.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a ler TESTPERF2.DAT em vez de      *
+      *                    contar de 1 a 30 no vazio, imprimindo     *
+      *                    subtotal a cada quebra de TP2-CATEGORIA   *
+      *                    e o total geral ao final.                 *
+      * 09/08/2026 EQP     Passou a chamar a subrotina TIMELOG no      *
+      *                    inicio e no fim da leitura do arquivo.      *
+      * 09/08/2026 EQP     Os subtotais de quebra e o total geral      *
+      *                    agora tambem saem impressos em              *
+      *                    TESTPERF2.RPT, com quebra de pagina via     *
+      *                    PRTLINE.CPY/PGCTLWS.CPY.                    *
+      * 09/08/2026 EQP     Passou a gravar checkpoint em               *
+      *                    TESTPRF2.CKP a cada 5 registros e a         *
+      *                    retomar de onde parou, seguindo a mesma     *
+      *                    disciplina de restart usada em testeperform,*
+      *                    testeperform3 e Laco: ao reiniciar, pula os *
+      *                    registros ja processados recalculando a     *
+      *                    quebra de categoria e os totais em silencio,*
+      *                    sem reimprimir o que ja saiu no relatorio.  *
+      *                    Removido tambem o ACCEPT residual antes do  *
+      *                    STOP RUN.                                   *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-testeperform2 assign to "TESTPERF2.DAT"
+               organization is line sequential
+               file status is tp2-status-arquivo.
+           select arq-checkpoint assign to "TESTPRF2.CKP"
+               organization is indexed
+               access mode is dynamic
+               record key is ckp-programa
+               file status is tp2-status-ckp.
+           select arq-relatorio assign to "TESTPERF2.RPT"
+               organization is line sequential
+               file status is tp2-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-testeperform2.
+           copy TP2REC.
+
+       fd  arq-checkpoint.
+           copy CHECKPT.
+
+       fd  arq-relatorio.
+           copy PRTLINE.
+
+       working-storage section.
+
+       copy CHKWS.
+       copy PGCTLWS.
+
+       77  contador              pic 9(005) value zero.
+       77  tp2-status-relat      pic x(002) value spaces.
+       77  tp2-status-ckp        pic x(002) value spaces.
+       77  tp2-intervalo-ckp     pic 9(003) value 5.
+       77  tp2-div-quociente     pic 9(009) value zero.
+       77  tp2-div-resto         pic 9(003) value zero.
+       77  tp2-indice-reinicio   pic 9(005) value zero.
+       77  tp2-valor-editado     pic z(008)9.
+
+       77  tp2-status-arquivo    pic x(002) value spaces.
+           88  tp2-fim-arquivo              value "10".
+
+       77  tp2-primeiro-registro pic x(001) value "S".
+           88  tp2-primeira-vez             value "S".
+
+       77  tp2-categoria-anterior pic x(010) value spaces.
+       77  tp2-subtotal           pic 9(009) value zero.
+       77  tp2-total-geral        pic 9(009) value zero.
+
+       77  tp2-tl-funcao          pic x(001) value spaces.
+       77  tp2-tl-programa        pic x(008) value "TESTPRF2".
+       77  tp2-tl-qtde            pic 9(009) value zero.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           perform 1000-abrir-arquivo thru 1000-abrir-arquivo-exit
+           move "TESTPRF2" to ckp-programa-atual
+           perform 8110-verifica-reinicio
+              thru 8110-verifica-reinicio-exit
+           move ckp-contador-atual to contador
+           if contador > zero
+              perform 2500-pula-registros-processados
+                 thru 2500-pula-registros-processados-exit
+           end-if
+           move "I" to tp2-tl-funcao
+           move contador to tp2-tl-qtde
+           call "TIMELOG" using tp2-tl-funcao tp2-tl-programa
+                                 tp2-tl-qtde
+           perform 2010-le-proximo-registro
+              thru 2010-le-proximo-registro-exit
+           perform 2020-processa-um-registro
+              thru 2020-processa-um-registro-exit
+               until tp2-fim-arquivo
+           perform 3000-imprime-total-final
+              thru 3000-imprime-total-final-exit
+           perform 8120-finaliza-checkpoint
+              thru 8120-finaliza-checkpoint-exit
+           move "F" to tp2-tl-funcao
+           move contador to tp2-tl-qtde
+           call "TIMELOG" using tp2-tl-funcao tp2-tl-programa
+                                 tp2-tl-qtde
+           close arq-testeperform2
+           close arq-checkpoint
+           close arq-relatorio
+           stop run.
+
+       1000-abrir-arquivo.
+           open input arq-testeperform2
+           open i-o arq-checkpoint
+           if tp2-status-ckp = "35"
+              open output arq-checkpoint
+              close arq-checkpoint
+              open i-o arq-checkpoint
+           end-if
+           open output arq-relatorio.
+       1000-abrir-arquivo-exit.
+           exit.
+
+           copy CHKPROC.
+
+      *-----------------------------------------------------------*
+      * Retomada de restart: refaz em silencio - sem reimprimir no *
+      * relatorio - a leitura, a quebra de categoria e os totais   *
+      * dos registros ja processados na execucao anterior, para    *
+      * que o laco real recomece exatamente onde o job parou.      *
+      *-----------------------------------------------------------*
+       2500-pula-registros-processados.
+           perform 2510-pula-um-registro thru 2510-pula-um-registro-exit
+               varying tp2-indice-reinicio from 1 by 1
+               until tp2-indice-reinicio > contador
+                  or tp2-fim-arquivo.
+       2500-pula-registros-processados-exit.
+           exit.
+
+       2510-pula-um-registro.
+           read arq-testeperform2
+               at end
+                   set tp2-fim-arquivo to true
+               not at end
+                   perform 2520-acumula-sem-imprimir
+                      thru 2520-acumula-sem-imprimir-exit
+           end-read.
+       2510-pula-um-registro-exit.
+           exit.
+
+       2520-acumula-sem-imprimir.
+           if tp2-primeira-vez
+              move "N" to tp2-primeiro-registro
+              move tp2-categoria to tp2-categoria-anterior
+           end-if
+           if tp2-categoria not = tp2-categoria-anterior
+              move zero to tp2-subtotal
+              move tp2-categoria to tp2-categoria-anterior
+           end-if
+           add tp2-valor to tp2-subtotal
+           add tp2-valor to tp2-total-geral.
+       2520-acumula-sem-imprimir-exit.
+           exit.
+
+       2010-le-proximo-registro.
+           read arq-testeperform2
+               at end
+                   set tp2-fim-arquivo to true
+               not at end
+                   add 1 to contador
+                   display contador
+           end-read.
+       2010-le-proximo-registro-exit.
+           exit.
+
+       2020-processa-um-registro.
+           if tp2-primeira-vez
+              move "N" to tp2-primeiro-registro
+              move tp2-categoria to tp2-categoria-anterior
+           end-if
+           if tp2-categoria not = tp2-categoria-anterior
+              perform 2030-imprime-quebra thru 2030-imprime-quebra-exit
+              move zero to tp2-subtotal
+              move tp2-categoria to tp2-categoria-anterior
+           end-if
+           add tp2-valor to tp2-subtotal
+           add tp2-valor to tp2-total-geral
+           divide contador by tp2-intervalo-ckp
+               giving tp2-div-quociente remainder tp2-div-resto
+           if tp2-div-resto = zero
+              move contador to ckp-contador-atual
+              perform 8100-grava-checkpoint
+                 thru 8100-grava-checkpoint-exit
+           end-if
+           perform 2010-le-proximo-registro
+              thru 2010-le-proximo-registro-exit.
+       2020-processa-um-registro-exit.
+           exit.
+
+       2030-imprime-quebra.
+           display "Categoria " tp2-categoria-anterior
+                   " total " tp2-subtotal
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move tp2-subtotal to tp2-valor-editado
+           move spaces to lr-texto
+           string "Categoria " delimited by size
+                  tp2-categoria-anterior delimited by size
+                  " total " delimited by size
+                  tp2-valor-editado delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina
+           add 1 to cp-qtde-registros.
+       2030-imprime-quebra-exit.
+           exit.
+
+       3000-imprime-total-final.
+           if not tp2-primeira-vez
+              perform 2030-imprime-quebra
+                 thru 2030-imprime-quebra-exit
+           end-if
+           display "Total geral: " tp2-total-geral
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move tp2-total-geral to tp2-valor-editado
+           move spaces to lr-texto
+           string "Total geral: " delimited by size
+                  tp2-valor-editado delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina.
+       3000-imprime-total-final-exit.
+           exit.
+
+       9510-nova-pagina.
+           add 1 to cp-num-pagina
+           move zero to cp-linhas-pagina
+           move spaces to lr-texto
+           string "Testeperform2 - Pagina " delimited by size
+                  cp-num-pagina delimited by size
+                  into lr-texto
+           write linha-relatorio.
+       9510-nova-pagina-exit.
+           exit.
