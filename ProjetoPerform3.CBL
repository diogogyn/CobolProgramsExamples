@@ -1,16 +1,164 @@
-       identification division.
-       program-id.testeperform3.
-       author. Dos.
-       environment division.
-       data division.
-       working-storage section.
-       77 contador     pic 99 values zeros.
-       procedure division.
-       inicio.
-         perform somaum varying contador from 1 by 1
-           until contador >30
-         end-perform
-         accept contador
-         stop run.
-       somaum.
-       display contador.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. testeperform3.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a gravar checkpoint em             *
+      *                    TESTPRF3.CKP a cada 5 registros e a       *
+      *                    retomar de onde parou, sob a mesma        *
+      *                    disciplina de restart usada em testeperform*
+      *                    e em Laco.  PERFORM ... VARYING virou      *
+      *                    laco em paragrafo controlado por CONTADOR. *
+      * 09/08/2026 EQP     Passou a chamar a subrotina TIMELOG no      *
+      *                    inicio e no fim do laco.                    *
+      * 09/08/2026 EQP     Cada contagem tambem sai impressa em        *
+      *                    TESTPRF3.RPT, com quebra de pagina via      *
+      *                    PRTLINE.CPY/PGCTLWS.CPY.                    *
+      * 09/08/2026 EQP     O checkpoint final gravava o contador       *
+      *                    completo (30) em vez de ser apagado: a      *
+      *                    execucao seguinte reprocessava o registro   *
+      *                    30 (PERFORM VARYING FROM 30 testa antes de  *
+      *                    incrementar) e depois ficava travada para   *
+      *                    sempre.  Passou a chamar                    *
+      *                    8120-FINALIZA-CHECKPOINT ao terminar o      *
+      *                    laco inteiro com sucesso.                   *
+      * 09/08/2026 EQP     Um restart no meio do laco reprocessava o   *
+      *                    proprio registro do checkpoint (PERFORM     *
+      *                    VARYING testa antes de incrementar, entao   *
+      *                    FROM CONTADOR repetia o ultimo registro ja  *
+      *                    gravado).  Passou a retomar a partir de     *
+      *                    CONTADOR + 1 quando ha checkpoint anterior. *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-checkpoint assign to "TESTPRF3.CKP"
+               organization is indexed
+               access mode is dynamic
+               record key is ckp-programa
+               file status is t3-status-ckp.
+           select arq-relatorio assign to "TESTPRF3.RPT"
+               organization is line sequential
+               file status is t3-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-checkpoint.
+           copy CHECKPT.
+
+       fd  arq-relatorio.
+           copy PRTLINE.
+
+       working-storage section.
+
+       copy CHKWS.
+       copy PGCTLWS.
+
+       77  contador             pic 99 value zero.
+       77  t3-status-ckp        pic x(002) value spaces.
+       77  t3-status-relat      pic x(002) value spaces.
+       77  t3-intervalo-ckp     pic 9(003) value 5.
+       77  t3-div-quociente     pic 9(009) value zero.
+       77  t3-div-resto         pic 9(003) value zero.
+       77  t3-linha-editada     pic z9.
+
+       77  t3-tl-funcao         pic x(001) value spaces.
+       77  t3-tl-programa       pic x(008) value "TESTPRF3".
+       77  t3-tl-qtde           pic 9(009) value zero.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           perform 1000-abrir-arquivo thru 1000-abrir-arquivo-exit
+           move "TESTPRF3" to ckp-programa-atual
+           perform 8110-verifica-reinicio
+              thru 8110-verifica-reinicio-exit
+           move ckp-contador-atual to contador
+           if contador = zero
+              move 1 to contador
+           else
+              add 1 to contador
+           end-if
+           move "I" to t3-tl-funcao
+           move contador to t3-tl-qtde
+           call "TIMELOG" using t3-tl-funcao t3-tl-programa t3-tl-qtde
+           perform somaum thru somaum-exit
+               varying contador from contador by 1
+               until contador > 30
+           perform 8120-finaliza-checkpoint
+              thru 8120-finaliza-checkpoint-exit
+           move "F" to t3-tl-funcao
+           move contador to t3-tl-qtde
+           call "TIMELOG" using t3-tl-funcao t3-tl-programa t3-tl-qtde
+           close arq-checkpoint
+           close arq-relatorio
+           stop run.
+
+       1000-abrir-arquivo.
+           open i-o arq-checkpoint
+           if t3-status-ckp = "35"
+              open output arq-checkpoint
+              close arq-checkpoint
+              open i-o arq-checkpoint
+           end-if
+           open output arq-relatorio.
+       1000-abrir-arquivo-exit.
+           exit.
+
+           copy CHKPROC.
+
+       somaum.
+           display contador
+           perform 9500-imprime-linha thru 9500-imprime-linha-exit
+           divide contador by t3-intervalo-ckp
+               giving t3-div-quociente remainder t3-div-resto
+           if t3-div-resto = zero
+              move contador to ckp-contador-atual
+              perform 8100-grava-checkpoint
+                 thru 8100-grava-checkpoint-exit
+           end-if.
+       somaum-exit.
+           exit.
+
+       9500-imprime-linha.
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move contador to t3-linha-editada
+           move spaces to lr-texto
+           string "Contador: " delimited by size
+                  t3-linha-editada delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina
+           add 1 to cp-qtde-registros.
+       9500-imprime-linha-exit.
+           exit.
+
+       9510-nova-pagina.
+           add 1 to cp-num-pagina
+           move zero to cp-linhas-pagina
+           move spaces to lr-texto
+           string "Testeperform3 - Pagina " delimited by size
+                  cp-num-pagina delimited by size
+                  into lr-texto
+           write linha-relatorio.
+       9510-nova-pagina-exit.
+           exit.
