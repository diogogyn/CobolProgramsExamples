@@ -1,28 +1,116 @@
-       identification division.
-       program-id. diadata.
-       author. Dos.
-       data division.
-       working-storage section.
-       01 aniversario.
-          10 dia        pic 99 value zeros.
-          10 mes        pic 99 value zeros.
-          10 ano        pic 9999 value zeros.
-       77 entra         pic x value spaces.
-       procedure division.
-       inicio.
-         display erase.
-         display "Teste de datas." at 0535
-         display "Data aniversario: " at 0610, "/" at 0631
-         display "/" at 0634
-         accept dia at 0629
-         accept mes at 0632
-         accept ano at 0635
-         display erase
-         display "Olha os dados como ficam." at 0610
-         display "dia: " at 0710, dia at 0716
-         display "mes: " at 0810, mes at 0816
-         display "ano: " at 0910, ano at 0916
-         display "Data completa: " at 1110
-         display aniversario
-         accept entra
-       stop run.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. diadata.
+       author. Dos.
+       installation. exercicios de treinamento.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a validar DIA/MES/ANO e a calcular *
+      *                    idade e dias ate o proximo aniversario    *
+      *                    chamando a subrotina BDAYVAL em vez de     *
+      *                    apenas ecoar os campos digitados.  O       *
+      *                    aniversario agora e persistido em          *
+      *                    ANIVERSARIOS.DAT, indexado pelo nome.      *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select aniversario-mestre assign to "ANIVERSARIOS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is an-nome
+               file status is da-status-aniv.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  aniversario-mestre.
+           copy ANIVREG.
+
+       working-storage section.
+
+       01  aniversario.
+           10  dia               pic 99 value zeros.
+           10  mes               pic 99 value zeros.
+           10  ano               pic 9999 value zeros.
+       77  entra                 pic x(001) value spaces.
+
+       77  da-status-aniv        pic x(002) value spaces.
+       77  da-nome               pic x(030) value spaces.
+
+       77  da-bd-status          pic x(001) value spaces.
+           88  da-data-valida               value "0".
+           88  da-data-invalida             value "1".
+       77  da-bd-idade           pic 9(003) value zeros.
+       77  da-bd-dias-aniv       pic 9(004) value zeros.
+
+       77  resposta-continua     pic x(001) value "S".
+           88  continua-incluindo           value "S" "s".
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           display erase
+           display "Teste de datas." at 0535
+           perform 1000-abrir-arquivo thru 1000-abrir-arquivo-exit
+           perform 2000-aceita-aniversario
+              thru 2000-aceita-aniversario-exit
+               until not continua-incluindo
+           close aniversario-mestre
+           stop run.
+
+       1000-abrir-arquivo.
+           open i-o aniversario-mestre
+           if da-status-aniv = "35"
+              open output aniversario-mestre
+              close aniversario-mestre
+              open i-o aniversario-mestre
+           end-if.
+       1000-abrir-arquivo-exit.
+           exit.
+
+       2000-aceita-aniversario.
+           display erase
+           display "Nome: " at 0605
+           accept da-nome at 0612
+           display "Data aniversario: " at 0710
+           accept dia at 0729
+           accept mes at 0732
+           accept ano at 0735
+           call "BDAYVAL" using dia mes ano da-bd-status
+                                da-bd-idade da-bd-dias-aniv
+           end-call
+           if da-data-invalida
+              display "Data de nascimento invalida." at 0910
+              go to 2000-aceita-aniversario
+           end-if
+           display "Idade: " at 1010
+           display da-bd-idade at 1017
+           display "Dias ate o proximo aniversario: " at 1110
+           display da-bd-dias-aniv at 1143
+           move da-nome to an-nome
+           move dia     to an-dia
+           move mes     to an-mes
+           move ano     to an-ano
+           write an-registro
+               invalid key
+                   rewrite an-registro
+           end-write
+           display "Incluir outro aniversario [s/n]? " at 1310
+           accept resposta-continua at 1344.
+       2000-aceita-aniversario-exit.
+           exit.
