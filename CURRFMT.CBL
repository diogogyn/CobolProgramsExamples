@@ -0,0 +1,89 @@
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CURRFMT.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                   *
+      * DATA       AUTOR   DESCRICAO                               *
+      * 09/08/2026 EQP     Formatacao de valores monetarios (BRL   *
+      *                    com virgula decimal, USD com ponto      *
+      *                    decimal) reunida em um unico ponto, no  *
+      *                    lugar da picture Z.ZZZ.ZZZ,99 que so    *
+      *                    existia dentro de TESTE (ProjetoDecimal)*
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Editada no padrao americano (ponto decimal, virgula de
+      *    milhar) - para BRL os dois separadores sao trocados entre
+      *    si logo em seguida, o que evita ter que ligar/desligar
+      *    DECIMAL-POINT IS COMMA dentro de uma subrotina comum.
+       77  CF-VALOR-EDITADO         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77  CF-VALOR-TEMP            PIC X(017) VALUE SPACES.
+
+      *****************************************************************
+      *  LINKAGE SECTION
+      *****************************************************************
+       LINKAGE SECTION.
+       01  LK-VALOR-NUMERICO        PIC 9(009)V99.
+       01  LK-MOEDA                 PIC X(003).
+           88  LK-MOEDA-REAL              VALUE "BRL".
+           88  LK-MOEDA-DOLAR             VALUE "USD".
+       01  LK-VALOR-EDITADO         PIC X(017).
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-VALOR-NUMERICO
+                                 LK-MOEDA
+                                 LK-VALOR-EDITADO.
+
+       0000-MAINLINE.
+           MOVE SPACES              TO LK-VALOR-EDITADO
+           MOVE LK-VALOR-NUMERICO   TO CF-VALOR-EDITADO
+           MOVE CF-VALOR-EDITADO    TO CF-VALOR-TEMP
+           IF LK-MOEDA-REAL
+              PERFORM 1000-FORMATA-BRL THRU 1000-FORMATA-BRL-EXIT
+           ELSE
+              PERFORM 2000-FORMATA-USD THRU 2000-FORMATA-USD-EXIT
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * BRL: troca ponto <-> virgula (1,234,567.89 -> 1.234.567,89)*
+      * e antepoe o simbolo "R$ ".                                 *
+      *-----------------------------------------------------------*
+       1000-FORMATA-BRL.
+           INSPECT CF-VALOR-TEMP REPLACING ALL "," BY "@"
+           INSPECT CF-VALOR-TEMP REPLACING ALL "." BY ","
+           INSPECT CF-VALOR-TEMP REPLACING ALL "@" BY "."
+           STRING "R$ " DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-VALOR-TEMP) DELIMITED BY SIZE
+               INTO LK-VALOR-EDITADO.
+       1000-FORMATA-BRL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * USD: mantem o formato americano e antepoe o simbolo "$".   *
+      *-----------------------------------------------------------*
+       2000-FORMATA-USD.
+           STRING "$" DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-VALOR-TEMP) DELIMITED BY SIZE
+               INTO LK-VALOR-EDITADO.
+       2000-FORMATA-USD-EXIT.
+           EXIT.
