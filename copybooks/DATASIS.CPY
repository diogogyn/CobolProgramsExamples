@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DATASIS.CPY
+      *  Data de sistema, comum a todos os programas batch.
+      *  Substitui a DataSistema que cada programa vinha declarando
+      *  por conta propria.  Usar sempre:
+      *      ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD
+      *****************************************************************
+       01  DATA-SISTEMA.
+           05  ANO-SISTEMA           PIC 9(004).
+           05  MES-SISTEMA           PIC 9(002).
+           05  DIA-SISTEMA           PIC 9(002).
