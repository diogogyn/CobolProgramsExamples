@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  ONIBREC.CPY
+      *  Layout de um registro de resposta da pesquisa de perfil de
+      *  passageiros de onibus (arquivo sequencial ONIBUS.DAT), uma
+      *  linha por respondente entrevistado numa rota/data.
+      *****************************************************************
+       01  OB-REGISTRO.
+           05  OB-ROTA               PIC 9(004).
+           05  OB-DATA-COLETA        PIC 9(008).
+           05  OB-SEQUENCIAL         PIC 9(005).
+           05  OB-IDADE              PIC 9(003).
+           05  OB-SEXO               PIC X(001).
+           05  OB-PESO               PIC 9(003).
+           05  OB-ALTURA             PIC 9(003).
