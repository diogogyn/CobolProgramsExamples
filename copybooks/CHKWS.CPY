@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CHKWS.CPY
+      *  Area de trabalho comum aos paragrafos de CHKPROC.CPY.  COPY
+      *  dentro da WORKING-STORAGE SECTION de qualquer programa que
+      *  tambem faca COPY CHKPROC.  Antes de PERFORM 8100/8110, o
+      *  programa move o proprio nome para CKP-PROGRAMA-ATUAL e (para
+      *  gravar) o proprio contador para CKP-CONTADOR-ATUAL; depois de
+      *  8110, o contador retomado volta em CKP-CONTADOR-ATUAL.
+      *****************************************************************
+       77  CKP-HORA-COMPLETA         PIC 9(008).
+       77  CKP-PROGRAMA-ATUAL        PIC X(008) VALUE SPACES.
+       77  CKP-CONTADOR-ATUAL        PIC 9(009) VALUE ZERO.
