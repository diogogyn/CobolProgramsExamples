@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CLIAUDT.CPY
+      *  Layout do registro de trilha de auditoria do cadastro de
+      *  clientes (arquivo sequencial CLIAUDIT.DAT).  Um registro por
+      *  inclusao/alteracao de CLIENTE, para rastrear quem digitou o
+      *  que e quando.
+      *****************************************************************
+       01  AUD-REGISTRO.
+           05  AUD-TERMINAL          PIC X(008).
+           05  AUD-DATA-HORA         PIC X(014).
+           05  AUD-CODIGO            PIC 9(005).
+           05  AUD-OPERACAO          PIC X(001).
+               88  AUD-INCLUSAO            VALUE "I".
+               88  AUD-ALTERACAO           VALUE "A".
