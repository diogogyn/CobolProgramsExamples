@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CLIREC.CPY
+      *  Layout do registro do cadastro de clientes (arquivo mestre
+      *  CLIENTE.DAT, indexado por CLI-CODIGO).  Usado pelo cadastro
+      *  (arrays), pelos relatorios que leem o mestre de clientes e
+      *  pela rotina de aniversario incorporada ao cadastro.
+      *****************************************************************
+       01  CLI-REGISTRO.
+           05  CLI-CODIGO            PIC 9(005).
+           05  CLI-NOME              PIC X(030).
+           05  CLI-ANIVERSARIO.
+               10  CLI-DIA           PIC 9(002).
+               10  CLI-MES           PIC 9(002).
+               10  CLI-ANO           PIC 9(004).
+           05  CLI-TELEFONE          PIC X(014).
+           05  CLI-SALARIO           PIC 9(007)V99.
