@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  SOMAREC.CPY
+      *  Par de valores a somar (arquivo sequencial SOMA.DAT), um
+      *  registro por par.  Valores podem ser negativos.
+      *****************************************************************
+       01  SM-PAR.
+           05  SM-VALOR-A            PIC S9(007) SIGN LEADING SEPARATE.
+           05  SM-VALOR-B            PIC S9(007) SIGN LEADING SEPARATE.
