@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  TP2REC.CPY
+      *  Registro de entrada do laco de quebra de controle do
+      *  testeperform2 (arquivo sequencial TESTPERF2.DAT).
+      *****************************************************************
+       01  TP2-REGISTRO.
+           05  TP2-CATEGORIA         PIC X(010).
+           05  TP2-VALOR             PIC 9(007).
