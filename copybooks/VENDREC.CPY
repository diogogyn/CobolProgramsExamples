@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  VENDREC.CPY
+      *  Layout de uma transacao de venda, lida do arquivo de
+      *  entrada VENDAS.DAT: uma venda de um vendedor por registro.
+      *****************************************************************
+       01  VT-TRANSACAO.
+           05  VT-CODIGO             PIC 9(005).
+           05  VT-NOME               PIC X(030).
+           05  VT-VALOR-VENDA        PIC 9(007)V99.
