@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  OPCANPR.CPY
+      *  Paragrafo padrao de verificacao de cancelamento de operador.
+      *  Copiado dentro da PROCEDURE DIVISION; PERFORM 9000-VERIFICA
+      *  -CANCELAMENTO THRU 9000-VERIFICA-CANCELAMENTO-EXIT a cada
+      *  iteracao do laco e testar OPERADOR-CANCELOU para decidir o
+      *  EXIT PERFORM.  Ao detectar o cancelamento, apaga o arquivo
+      *  de controle CANCELA, senao toda execucao seguinte do job (ou
+      *  de qualquer outro job que faca COPY OPCANPR) o encontraria
+      *  ainda presente e cancelaria de novo, sem o operador ter
+      *  pedido nada.
+      *****************************************************************
+       9000-VERIFICA-CANCELAMENTO.
+           OPEN INPUT ARQ-CANCELA
+           IF WS-CANCEL-STATUS = "00"
+              MOVE "S" TO WS-OPERADOR-CANCELOU
+              CLOSE ARQ-CANCELA
+              DELETE FILE ARQ-CANCELA
+           ELSE
+              MOVE "N" TO WS-OPERADOR-CANCELOU
+           END-IF.
+       9000-VERIFICA-CANCELAMENTO-EXIT.
+           EXIT.
