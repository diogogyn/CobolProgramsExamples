@@ -0,0 +1,69 @@
+      *****************************************************************
+      *  CHKPROC.CPY
+      *  Paragrafos padrao de checkpoint/restart, copiados dentro da
+      *  PROCEDURE DIVISION de qualquer job orientado a contador.
+      *
+      *  Pre-requisitos no programa que faz o COPY:
+      *    - COPY CHECKPT. na FD do arquivo de checkpoint (registro
+      *      CKP-REGISTRO)
+      *    - COPY CHKWS. na WORKING-STORAGE (area de controle)
+      *    - SELECT ARQ-CHECKPOINT ... ORGANIZATION INDEXED
+      *                                 RECORD KEY CKP-PROGRAMA
+      *    - arquivo aberto I-O antes de usar estes paragrafos
+      *
+      *  Uso:
+      *      MOVE "MEUJOB"  TO CKP-PROGRAMA-ATUAL
+      *      PERFORM 8110-VERIFICA-REINICIO THRU 8110-...-EXIT
+      *      MOVE CKP-CONTADOR-ATUAL TO <contador do programa>
+      *        ...  (a cada N iteracoes, para sobreviver a uma queda)
+      *      MOVE <contador do programa> TO CKP-CONTADOR-ATUAL
+      *      PERFORM 8100-GRAVA-CHECKPOINT THRU 8100-...-EXIT
+      *        ...  (uma unica vez, so quando o job termina o laco
+      *              inteiro com sucesso - nao a cada N iteracoes)
+      *      MOVE CKP-PROGRAMA-ATUAL TO CKP-PROGRAMA-ATUAL
+      *      PERFORM 8120-FINALIZA-CHECKPOINT THRU 8120-...-EXIT
+      *
+      *  8120-FINALIZA-CHECKPOINT apaga o registro de checkpoint do
+      *  job ao final de uma execucao completa, para que 8110 nao
+      *  confunda "terminou na ultima vez" com "caiu no meio e precisa
+      *  retomar": sem o registro, a proxima execucao comeca do zero.
+      *****************************************************************
+       8100-GRAVA-CHECKPOINT.
+           MOVE CKP-PROGRAMA-ATUAL  TO CKP-PROGRAMA
+           MOVE CKP-CONTADOR-ATUAL  TO CKP-CONTADOR
+           ACCEPT CKP-DATA          FROM DATE YYYYMMDD
+           ACCEPT CKP-HORA-COMPLETA FROM TIME
+           MOVE CKP-HORA-COMPLETA(1:6) TO CKP-HORA
+           REWRITE CKP-REGISTRO
+               INVALID KEY
+                   WRITE CKP-REGISTRO
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT: falha ao gravar "
+                                    CKP-PROGRAMA-ATUAL
+                   END-WRITE
+           END-REWRITE.
+       8100-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+       8110-VERIFICA-REINICIO.
+           MOVE CKP-PROGRAMA-ATUAL TO CKP-PROGRAMA
+           MOVE ZERO               TO CKP-CONTADOR-ATUAL
+           READ ARQ-CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CKP-CONTADOR TO CKP-CONTADOR-ATUAL
+                   DISPLAY "CHECKPOINT: reiniciando " CKP-PROGRAMA-ATUAL
+                           " a partir do contador " CKP-CONTADOR-ATUAL
+           END-READ.
+       8110-VERIFICA-REINICIO-EXIT.
+           EXIT.
+
+       8120-FINALIZA-CHECKPOINT.
+           MOVE CKP-PROGRAMA-ATUAL TO CKP-PROGRAMA
+           DELETE ARQ-CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+       8120-FINALIZA-CHECKPOINT-EXIT.
+           EXIT.
