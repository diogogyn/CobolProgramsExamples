@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  VALOREG.CPY
+      *  Registro de um valor monetario informado pelo operador
+      *  (arquivo sequencial VALORES.DAT), com a moeda em que foi
+      *  digitado.
+      *****************************************************************
+       01  VL-REGISTRO.
+           05  VL-VALOR              PIC 9(009)V99.
+           05  VL-MOEDA              PIC X(003).
+               88  VL-MOEDA-REAL           VALUE "BRL".
+               88  VL-MOEDA-DOLAR          VALUE "USD".
