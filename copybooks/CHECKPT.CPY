@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CHECKPT.CPY
+      *  Layout comum de registro de checkpoint/restart.  Gravado a
+      *  cada N iteracoes por qualquer job batch orientado a contador,
+      *  e lido na abertura do job seguinte para decidir se o processo
+      *  deve retomar de onde parou.  COPY dentro da FD do arquivo de
+      *  checkpoint do job (o campo de controle CKP-PROGRAMA distingue
+      *  os registros quando varios jobs dividem o mesmo arquivo).
+      *****************************************************************
+       01  CKP-REGISTRO.
+           05  CKP-PROGRAMA          PIC X(008).
+           05  CKP-CONTADOR          PIC 9(009).
+           05  CKP-DATA-HORA.
+               10  CKP-DATA          PIC 9(008).
+               10  CKP-HORA          PIC 9(006).
