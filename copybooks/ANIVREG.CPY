@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  ANIVREG.CPY
+      *  Registro de aniversario (arquivo indexado ANIVERSARIOS.DAT),
+      *  chaveado pelo nome da pessoa.
+      *****************************************************************
+       01  AN-REGISTRO.
+           05  AN-NOME               PIC X(030).
+           05  AN-DIA                PIC 9(002).
+           05  AN-MES                PIC 9(002).
+           05  AN-ANO                PIC 9(004).
