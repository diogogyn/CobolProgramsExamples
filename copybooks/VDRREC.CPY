@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  VDRREC.CPY
+      *  Layout do mestre de vendedores (VENDEDOR.DAT, indexado por
+      *  VDR-CODIGO).  VDR-VENDAS-ACUM/VDR-COMISSAO-ACUM carregam o
+      *  acumulado ano-a-data adiante de um periodo de pagamento para
+      *  o seguinte; VDR-VENDAS-PERIODO/VDR-COMISSAO-PERIODO sao
+      *  zerados no inicio de cada rodada de apuracao (job de
+      *  fechamento de periodo) e refletem so as vendas do periodo
+      *  corrente.
+      *****************************************************************
+       01  VDR-REGISTRO.
+           05  VDR-CODIGO            PIC 9(005).
+           05  VDR-NOME              PIC X(030).
+           05  VDR-VENDAS-PERIODO    PIC 9(009)V99.
+           05  VDR-COMISSAO-PERIODO  PIC 9(007)V99.
+           05  VDR-VENDAS-ACUM       PIC 9(009)V99.
+           05  VDR-COMISSAO-ACUM     PIC 9(007)V99.
