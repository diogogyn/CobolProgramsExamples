@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  PRTLINE.CPY
+      *  Layout de linha impressa, comum a qualquer relatorio simples
+      *  de listagem/contagem (os programas contadores, os detalhes
+      *  de lote, etc).  Copiado dentro da FD do arquivo de relatorio.
+      *  Os controles de pagina/contagem ficam em PGCTLWS.CPY, copiado
+      *  na WORKING-STORAGE SECTION.
+      *****************************************************************
+       01  LINHA-RELATORIO.
+           05  LR-TEXTO              PIC X(080).
