@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  PGCTLWS.CPY
+      *  Controles de pagina/contagem que acompanham PRTLINE.CPY.
+      *  Copiado na WORKING-STORAGE SECTION do programa que imprime.
+      *****************************************************************
+       01  CONTROLE-PAGINA.
+           05  CP-NUM-PAGINA         PIC 9(005) VALUE ZEROS.
+           05  CP-LINHAS-PAGINA      PIC 9(003) VALUE ZEROS.
+           05  CP-MAX-LINHAS         PIC 9(003) VALUE 060.
+           05  CP-QTDE-REGISTROS     PIC 9(009) VALUE ZEROS.
