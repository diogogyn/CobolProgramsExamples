@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  LACOREC.CPY
+      *  Registro de detalhe do job batch de laco (arquivo sequencial
+      *  LACO.DAT), um registro por unidade de trabalho a processar.
+      *****************************************************************
+       01  LC-REGISTRO.
+           05  LC-SEQUENCIAL         PIC 9(005).
+           05  LC-DESCRICAO          PIC X(030).
