@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  OPCANWS.CPY
+      *  Campos de apoio para o cancelamento de operador: qualquer
+      *  job batch de laco longo verifica, a cada iteracao, se o
+      *  arquivo de controle CANCELA foi criado pelo operador; se
+      *  sim, encerra o laco com EXIT PERFORM em vez de rodar ate o
+      *  fim.  Requer, no FILE-CONTROL do programa:
+      *      SELECT ARQ-CANCELA ASSIGN TO "CANCELA"
+      *             ORGANIZATION LINE SEQUENTIAL
+      *             FILE STATUS IS WS-CANCEL-STATUS.
+      *  e, na FD, um registro CANCEL-REGISTRO PIC X(01).
+      *****************************************************************
+       77  WS-CANCEL-STATUS          PIC X(002) VALUE SPACES.
+       77  WS-OPERADOR-CANCELOU      PIC X(001) VALUE "N".
+           88  OPERADOR-CANCELOU            VALUE "S".
+           88  OPERADOR-NAO-CANCELOU        VALUE "N".
