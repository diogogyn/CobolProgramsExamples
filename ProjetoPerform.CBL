@@ -1,17 +1,156 @@
-       identification division.
-       program-id. testeperform.
-       author. Dos.
-       environment division.
-       working-storage section.
-       77 contador      pic 99 value zero.
-       procedure division.
-       inicio.
-         perform somaum
-         if contador=30
-           accept contador
-           stop run
-         end-if
-         go to inicio.
-       somaum.
-          add 1 to contador
-          display contador.
+      *****************************************************************
+      *  IDENTIFICATION DIVISION
+      *****************************************************************
+       identification division.
+       program-id. testeperform.
+       author. Dos.
+       installation. jobs batch de demonstracao.
+       date-written. 09/08/2026.
+       date-compiled.
+
+      *-----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                    *
+      * DATA       AUTOR   DESCRICAO                                *
+      * 09/08/2026 EQP     Passou a gravar checkpoint em             *
+      *                    TESTPERF.CKP a cada 5 registros e a       *
+      *                    retomar de onde parou, seguindo a mesma   *
+      *                    disciplina de restart usada em Laco e     *
+      *                    contador.  GO TO inicio virou laco em     *
+      *                    paragrafo.                                *
+      * 09/08/2026 EQP     Passou a chamar a subrotina TIMELOG no      *
+      *                    inicio e no fim do laco.                    *
+      * 09/08/2026 EQP     Cada contagem tambem sai impressa em        *
+      *                    TESTPERF.RPT, com quebra de pagina via      *
+      *                    PRTLINE.CPY/PGCTLWS.CPY.                    *
+      * 09/08/2026 EQP     O checkpoint final gravava o contador       *
+      *                    completo (30) em vez de ser apagado, entao  *
+      *                    toda execucao seguinte via o laco ja        *
+      *                    satisfeito e nao fazia nenhum trabalho.     *
+      *                    Passou a chamar 8120-FINALIZA-CHECKPOINT ao *
+      *                    terminar o laco inteiro com sucesso.        *
+      *-----------------------------------------------------------*
+
+      *****************************************************************
+      *  ENVIRONMENT DIVISION
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select arq-checkpoint assign to "TESTPERF.CKP"
+               organization is indexed
+               access mode is dynamic
+               record key is ckp-programa
+               file status is tp-status-ckp.
+           select arq-relatorio assign to "TESTPERF.RPT"
+               organization is line sequential
+               file status is tp-status-relat.
+
+      *****************************************************************
+      *  DATA DIVISION
+      *****************************************************************
+       data division.
+       file section.
+       fd  arq-checkpoint.
+           copy CHECKPT.
+
+       fd  arq-relatorio.
+           copy PRTLINE.
+
+       working-storage section.
+
+       copy CHKWS.
+       copy PGCTLWS.
+
+       77  contador             pic 99 value zero.
+       77  tp-status-ckp        pic x(002) value spaces.
+       77  tp-status-relat      pic x(002) value spaces.
+       77  tp-intervalo-ckp     pic 9(003) value 5.
+       77  tp-div-quociente     pic 9(009) value zero.
+       77  tp-div-resto         pic 9(003) value zero.
+       77  tp-linha-editada     pic z9.
+
+       77  tp-tl-funcao         pic x(001) value spaces.
+       77  tp-tl-programa       pic x(008) value "TESTPERF".
+       77  tp-tl-qtde           pic 9(009) value zero.
+
+      *****************************************************************
+      *  PROCEDURE DIVISION
+      *****************************************************************
+       procedure division.
+       inicio.
+           perform 1000-abrir-arquivo thru 1000-abrir-arquivo-exit
+           move "TESTPERF" to ckp-programa-atual
+           perform 8110-verifica-reinicio
+              thru 8110-verifica-reinicio-exit
+           move ckp-contador-atual to contador
+           move "I" to tp-tl-funcao
+           move contador to tp-tl-qtde
+           call "TIMELOG" using tp-tl-funcao tp-tl-programa tp-tl-qtde
+           perform 2000-conta-registro thru 2000-conta-registro-exit
+               until contador >= 30
+           perform 8120-finaliza-checkpoint
+              thru 8120-finaliza-checkpoint-exit
+           move "F" to tp-tl-funcao
+           move contador to tp-tl-qtde
+           call "TIMELOG" using tp-tl-funcao tp-tl-programa tp-tl-qtde
+           close arq-checkpoint
+           close arq-relatorio
+           stop run.
+
+       1000-abrir-arquivo.
+           open i-o arq-checkpoint
+           if tp-status-ckp = "35"
+              open output arq-checkpoint
+              close arq-checkpoint
+              open i-o arq-checkpoint
+           end-if
+           open output arq-relatorio.
+       1000-abrir-arquivo-exit.
+           exit.
+
+           copy CHKPROC.
+
+       2000-conta-registro.
+           perform somaum thru somaum-exit
+           divide contador by tp-intervalo-ckp
+               giving tp-div-quociente remainder tp-div-resto
+           if tp-div-resto = zero
+              move contador to ckp-contador-atual
+              perform 8100-grava-checkpoint
+                 thru 8100-grava-checkpoint-exit
+           end-if.
+       2000-conta-registro-exit.
+           exit.
+
+       somaum.
+           add 1 to contador
+           display contador
+           perform 9500-imprime-linha thru 9500-imprime-linha-exit.
+       somaum-exit.
+           exit.
+
+       9500-imprime-linha.
+           if cp-linhas-pagina >= cp-max-linhas
+              perform 9510-nova-pagina thru 9510-nova-pagina-exit
+           end-if
+           move contador to tp-linha-editada
+           move spaces to lr-texto
+           string "Contador: " delimited by size
+                  tp-linha-editada delimited by size
+                  into lr-texto
+           write linha-relatorio
+           add 1 to cp-linhas-pagina
+           add 1 to cp-qtde-registros.
+       9500-imprime-linha-exit.
+           exit.
+
+       9510-nova-pagina.
+           add 1 to cp-num-pagina
+           move zero to cp-linhas-pagina
+           move spaces to lr-texto
+           string "Testeperform - Pagina " delimited by size
+                  cp-num-pagina delimited by size
+                  into lr-texto
+           write linha-relatorio.
+       9510-nova-pagina-exit.
+           exit.
